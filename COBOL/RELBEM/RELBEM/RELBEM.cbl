@@ -0,0 +1,200 @@
+      *Utilitario de Reload/Reorganizacao
+      *Le os extratos sequenciais gerados por EXPBEM e regrava
+      *PATRIMO.DAT, TIPOS.DAT e DEPTOS.txt do zero, registro a
+      *registro, para reconstruir os indexados apos uma corrupcao.
+
+       Identification Division.
+       Program-Id. RELBEM.
+
+       Environment Division.
+       special-names.   decimal-point is comma.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT BEMS ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY CODIGO-BEM
+              ALTERNATE RECORD KEY DESCRICAO-BEM WITH DUPLICATES
+              ALTERNATE RECORD KEY CODIGO-DEPTO WITH DUPLICATES
+              ALTERNATE RECORD KEY NOTA-FISCAL WITH DUPLICATES
+              ALTERNATE RECORD KEY CODIGO-TIPO WITH DUPLICATES
+              FILE STATUS ARQST-BEMS.
+
+              SELECT ARQ-TIPOS ASSIGN TO DISK-1
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY RECKEY-T
+              FILE STATUS ARQST-TIPO.
+
+              SELECT DEPTOS ASSIGN TO DISK-2
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY CODIGO-DEPTO-D
+              FILE STATUS ARQST-DEPTO.
+
+              SELECT EXTR-BEMS ASSIGN TO DISK-3
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST-EXTR-BEMS.
+
+              SELECT EXTR-TIPOS ASSIGN TO DISK-4
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST-EXTR-TIPO.
+
+              SELECT EXTR-DEPTOS ASSIGN TO DISK-5
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST-EXTR-DEPTO.
+
+       data division.
+       file section.
+       fd  BEMS LABEL RECORD STANDARD
+       value of file-id is "PATRIMO.DAT  ".
+       01 reg-BEMS.
+           02 Chaves.
+               03 CODIGO-BEM     pic 9(06).
+           02 DESCRICAO-BEM      pic x(30).
+           02 CODIGO-TIPO        pic 9(05).
+           02 DT-AQUISICAO       PIC 99999999.
+           02 VALOR-COMPRA       PIC 9(06)V99.
+           02 NOTA-FISCAL        PIC 9(15).
+           02 CODIGO-DEPTO       PIC X(04).
+           02 STATUS-BEM         PIC X(01).
+           02 DT-BAIXA           PIC 99999999.
+           02 MOTIVO-BAIXA       PIC X(30).
+
+       FD  ARQ-TIPOS LABEL RECORD STANDARD
+       VALUE OF FILE-ID IS "TIPOS.DAT".
+       01  REG-TIPO-T.
+           02 RECKEY-T.
+               03 CLASSE-TIPO-T        PIC 9(02).
+               03 SEQUENCIA-T          PIC 9(03).
+           02 DESCRICAO-TIPO-T         PIC X(30).
+
+       FD  DEPTOS LABEL RECORD STANDARD
+       VALUE OF FILE-ID IS "DEPTOS.txt".
+       01  REG-DEPTO-D.
+           02 CODIGO-DEPTO-D        PIC X(04).
+           02 NOME-DEPTO-D          PIC X(30).
+           02 RESPONSAVEL-D         PIC X(30).
+           02 DIVISAO-D             PIC X(02).
+           02 CODIGO-RESP-D         PIC X(04).
+
+       FD  EXTR-BEMS LABEL RECORD STANDARD.
+       01  LINHA-EXTR-BEMS          PIC X(115).
+
+       FD  EXTR-TIPOS LABEL RECORD STANDARD.
+       01  LINHA-EXTR-TIPOS         PIC X(35).
+
+       FD  EXTR-DEPTOS LABEL RECORD STANDARD.
+       01  LINHA-EXTR-DEPTOS        PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       01 ARQST-BEMS        pic x(2).
+       01 ARQST-TIPO        pic x(2).
+       01 ARQST-DEPTO       pic x(2).
+       01 ARQST-EXTR-BEMS   pic x(2).
+       01 ARQST-EXTR-TIPO   pic x(2).
+       01 ARQST-EXTR-DEPTO  pic x(2).
+       01 fim-leitura       pic x(1) value "N".
+       01 confirma          pic x(1) value spaces.
+       01 total-bems        pic 9(06) value zeros.
+       01 total-tipos       pic 9(06) value zeros.
+       01 total-deptos      pic 9(06) value zeros.
+       01 total-erros       pic 9(06) value zeros.
+
+       procedure division.
+      *-----------------------------------------------------------------
+       Inicio.
+           display "Reload de PATRIMO.DAT/TIPOS.DAT/DEPTOS.txt a "
+               "partir dos extratos do EXPBEM.".
+           display "Os arquivos indexados atuais serao substituidos."
+           display "Confirma <S/N> [ ]: ".
+           accept confirma.
+           if confirma = "S" or confirma = "s"
+               perform abre-arq
+               perform recarrega-bems
+               perform recarrega-tipos
+               perform recarrega-deptos
+               perform fecha-arq
+               display "Reload concluido."
+               display "Bens recarregados: " total-bems
+               display "Tipos recarregados: " total-tipos
+               display "Deptos recarregados: " total-deptos
+               display "Registros com erro: " total-erros
+           else
+               display "Reload cancelado.".
+           exit program.
+      *-----------------------------------------------------------------
+       abre-arq.
+           open input EXTR-BEMS.
+           if ARQST-EXTR-BEMS not = "00"
+               display "ERRO NA ABERTURA DO EXTRATO DE BEMS - "
+                   ARQST-EXTR-BEMS
+               stop run.
+           open input EXTR-TIPOS.
+           if ARQST-EXTR-TIPO not = "00"
+               display "ERRO NA ABERTURA DO EXTRATO DE TIPOS - "
+                   ARQST-EXTR-TIPO
+               stop run.
+           open input EXTR-DEPTOS.
+           if ARQST-EXTR-DEPTO not = "00"
+               display "ERRO NA ABERTURA DO EXTRATO DE DEPTOS - "
+                   ARQST-EXTR-DEPTO
+               stop run.
+           open output BEMS.
+           open output ARQ-TIPOS.
+           open output DEPTOS.
+      *-----------------------------------------------------------------
+       recarrega-bems.
+           move "N" to fim-leitura
+           read EXTR-BEMS at end move "S" to fim-leitura
+           perform until fim-leitura = "S"
+               move LINHA-EXTR-BEMS to reg-BEMS
+               write reg-BEMS invalid key
+                   add 1 to total-erros
+                   display "Erro ao regravar bem " CODIGO-BEM
+               end-write
+               if ARQST-BEMS = "00"
+                   add 1 to total-bems
+               end-if
+               read EXTR-BEMS at end move "S" to fim-leitura
+           end-perform.
+      *-----------------------------------------------------------------
+       recarrega-tipos.
+           move "N" to fim-leitura
+           read EXTR-TIPOS at end move "S" to fim-leitura
+           perform until fim-leitura = "S"
+               move LINHA-EXTR-TIPOS to REG-TIPO-T
+               write REG-TIPO-T invalid key
+                   add 1 to total-erros
+                   display "Erro ao regravar tipo " RECKEY-T
+               end-write
+               if ARQST-TIPO = "00"
+                   add 1 to total-tipos
+               end-if
+               read EXTR-TIPOS at end move "S" to fim-leitura
+           end-perform.
+      *-----------------------------------------------------------------
+       recarrega-deptos.
+           move "N" to fim-leitura
+           read EXTR-DEPTOS at end move "S" to fim-leitura
+           perform until fim-leitura = "S"
+               move LINHA-EXTR-DEPTOS to REG-DEPTO-D
+               write REG-DEPTO-D invalid key
+                   add 1 to total-erros
+                   display "Erro ao regravar depto " CODIGO-DEPTO-D
+               end-write
+               if ARQST-DEPTO = "00"
+                   add 1 to total-deptos
+               end-if
+               read EXTR-DEPTOS at end move "S" to fim-leitura
+           end-perform.
+      *-----------------------------------------------------------------
+       fecha-arq.
+           close BEMS.
+           close ARQ-TIPOS.
+           close DEPTOS.
+           close EXTR-BEMS.
+           close EXTR-TIPOS.
+           close EXTR-DEPTOS.
+       end program RELBEM.
