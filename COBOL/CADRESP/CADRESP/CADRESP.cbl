@@ -0,0 +1,386 @@
+      *Cadastro de Funcionarios Responsaveis
+      *Mantem RESPONS.DAT, a base de funcionarios usada por CADDPTO
+      *para validar o codigo do responsavel de cada departamento.
+
+       Identification Division.
+       Program-Id. CADRESP.
+
+       Environment Division.
+       special-names.   decimal-point is comma.
+       input-output section.
+       file-control.
+           select RESPONS assign to disk
+           organization indexed
+           access mode dynamic
+           record key CODIGO-RESP
+           alternate record key NOME-RESP with duplicates
+           file status arqst.
+
+           select AUDITORIA assign to disk-9
+           organization line sequential
+           file status arqst-aud.
+
+           select DEPTOS assign to disk-2
+           organization indexed
+           access mode dynamic
+           record key CODIGO-DEPTO-CHK
+           file status arqst-dpt.
+
+       data division.
+       file section.
+       fd  RESPONS
+       value of file-id is "RESPONS.DAT".
+       01 reg-respons.
+           02 Chaves.
+               03 CODIGO-RESP    pic x(04).
+           02 NOME-RESP          pic x(30).
+
+       fd  AUDITORIA label record standard
+       value of file-id is "AUDITORIA.LOG".
+       01  REG-AUDITORIA.
+           02 AUD-TIMESTAMP        pic 9(14).
+           02 AUD-OPERADOR         pic x(10).
+           02 AUD-PROGRAMA         pic x(10).
+           02 AUD-OPERACAO         pic x(01).
+           02 AUD-CHAVE            pic x(15).
+           02 AUD-ANTES            pic x(120).
+           02 AUD-DEPOIS           pic x(120).
+
+       fd  DEPTOS label record standard
+       value of file-id is "DEPTOS.txt".
+       01  REG-DEPTO-CHK.
+           02 CODIGO-DEPTO-CHK     pic x(04).
+           02 NOME-DEPTO-CHK       pic x(30).
+           02 RESPONSAVEL-CHK      pic x(30).
+           02 DIVISAO-CHK          pic x(02).
+           02 CODIGO-RESP-CHK      pic x(04).
+
+       WORKING-STORAGE SECTION.
+       01 reg-respons-e.
+           02 Chaves-e.
+               03 CODIGO-RESP-e   pic x(04).
+           02 NOME-RESP-e         pic x(30).
+       01 arqst-aud                pic x(02).
+       01 arqst-dpt                pic x(02).
+       01 operador-log             pic x(10) value spaces.
+       01 aud-operacao-ws          pic x(01).
+       01 aud-chave-ws             pic x(15).
+       01 buffer-antes             pic x(120) value spaces.
+       01 buffer-depois            pic x(120) value spaces.
+       01 fim-dpt-chk              pic x(01) value "N".
+       01 resp-em-uso              pic x(01) value "N".
+       01 data-sis.
+           02 ano   pic 9999.
+           02 mes   pic 99.
+           02 dia   pic 99.
+       01 desmes.
+          02 filler pic x(10) value "Janeiro".
+          02 filler pic x(10) value "Fevereiro".
+          02 filler pic x(10) value "Marco".
+          02 filler pic x(10) value "Abril".
+          02 filler pic x(10) value "Maio".
+          02 filler pic x(10) value "Junho".
+          02 filler pic x(10) value "Julho".
+          02 filler pic x(10) value "Agosto".
+          02 filler pic x(10) value "Setembro".
+          02 filler pic x(10) value "Outubro".
+          02 filler pic x(10) value "Novembro".
+          02 filler pic x(10) value "Dezembro".
+       01 tabela-meses redefines desmes.
+           02 mes-t pic x(10) occurs 12 times.
+       01 arqst        pic x(2).
+       01 op           pic x(1) value spaces.
+       01 salva        pic x(1) value spaces.
+       01 wigual       pic 9 value zeros.
+       01 espaco       pic x(30) value spaces.
+       01 op-continua  pic x(1)  value spaces.
+
+       screen section.
+       01 tela-inicial.
+          02 line 2 col 2 value "Santos,    de            de     .".
+          02 line 4 col 30 value "Nome da Empresa".
+          02 line 6 col 25 value "Cadastro de Responsaveis".
+          02 line 7 col 27 value "Menu Principal" highlight.
+          02 line 9 col 3 VALUE "1 - Inclusao de Funcionario".
+          02 line 10 col 3 VALUE "2 - Alteracao de Funcionario".
+          02 line 9 col 45 VALUE "3 - Exclusao de Funcionario".
+          02 line 10 col 45 VALUE "4 - Consulta por codigo".
+          02 line 13 col 20 value "5 - Sair ".
+          02 Line 18 col 5 value "Digite Sua Escolha".
+       01 Tela-inclusao.
+          02 line 2 col 2 value "Santos,    de            de     .".
+          02 line 4 col 30 value "Nome da Empresa".
+          02 line 6 col 27 value "Cadastro de Responsaveis".
+          02 line 7 col 27 value "INCLUSAO DE FUNCIONARIO" highlight.
+          02 line 9 col 3 VALUE "Codigo do Funcionario".
+          02 line 11 col 3 VALUE "Nome do Funcionario".
+       01 Tela-alteracao.
+          02 line 2 col 2 value "Santos,    de            de     .".
+          02 line 4 col 30 value "Nome da Empresa".
+          02 line 6 col 27 value "Cadastro de Responsaveis".
+          02 line 7 col 27 value "ALTERACAO DE FUNCIONARIO" highlight.
+          02 line 9 col 3 VALUE "Codigo do Funcionario".
+          02 line 11 col 3 VALUE "Nome do Funcionario".
+       01 Tela-esclusao.
+          02 line 2 col 0 value "Santos,    de            de     .".
+          02 line 3 col 27 value "Nome da Empresa".
+          02 line 4 col 25 value "Cadastro de Responsaveis".
+          02 line 5 col 20 value "EXCLUSAO DE FUNCIONARIO" highlight.
+          02 line 9 col 3 VALUE "Codigo do Funcionario".
+       01 Tela-consulta.
+          02 line 2 col 2 value "Santos,    de            de     .".
+          02 line 4 col 30 value "Nome da Empresa".
+          02 line 6 col 27 value "Cadastro de Responsaveis".
+          02 line 7 col 27 value "CONSULTA A FUNCIONARIO" highlight.
+          02 line 9 col 3 VALUE "Codigo do Funcionario".
+          02 line 11 col 3 VALUE "Nome do Funcionario".
+       01 MENSAGENS.
+           02 line 21 col 10 value "ERRO: Valor Invalido".
+
+       procedure division.
+      *-----------------------------------------------------------------
+       Inicio.
+           Perform abre-arq.
+           Perform identifica-operador.
+           Perform abertura until op = "5".
+           exit program.
+      *-----------------------------------------------------------------
+       sai.
+         exit program.
+      *-----------------------------------------------------------------
+       abre-arq.
+                  OPEN I-O RESPONS.
+           IF ARQST NOT = "00"
+               DISPLAY "ERRO DE ABERTURA"
+               STOP " "
+               CLOSE RESPONS
+               OPEN OUTPUT RESPONS
+               CLOSE RESPONS
+               OPEN I-O RESPONS.
+      *-----------------------------------------------------------------
+       identifica-operador.
+           display "Codigo do operador: ".
+           accept operador-log.
+      *-----------------------------------------------------------------
+       grava-auditoria.
+           move function current-date(1:14) to aud-timestamp
+           move operador-log to aud-operador
+           move "CADRESP" to aud-programa
+           move aud-operacao-ws to aud-operacao
+           move aud-chave-ws to aud-chave
+           move buffer-antes to aud-antes
+           move buffer-depois to aud-depois
+           open extend AUDITORIA
+           if arqst-aud not = "00"
+               open output AUDITORIA.
+           write REG-AUDITORIA.
+           close AUDITORIA.
+      *-----------------------------------------------------------------
+       verifica-uso-resp.
+           move "N" to fim-dpt-chk
+           move "N" to resp-em-uso
+           open input DEPTOS
+           if arqst-dpt = "00" then
+               move spaces to CODIGO-DEPTO-CHK
+               start DEPTOS key is not less than CODIGO-DEPTO-CHK
+                   invalid key move "S" to fim-dpt-chk
+               end-start
+               perform until fim-dpt-chk = "S"
+                   read DEPTOS next record
+                       at end move "S" to fim-dpt-chk
+                       not at end
+                           if CODIGO-RESP-CHK = CODIGO-RESP then
+                               move "S" to resp-em-uso
+                               move "S" to fim-dpt-chk
+                           end-if
+                   end-read
+               end-perform
+               close DEPTOS.
+      *-----------------------------------------------------------------
+       abertura.
+           display erase at 0101.
+           display tela-inicial.
+           Perform mostra-data.
+           accept op at 1825.
+           perform trata-opcao.
+      *-----------------------------------------------------------------
+       trata-opcao.
+           move spaces to op-continua
+           evaluate op
+           when "1"
+               perform inclusao until op-continua = "n" or "N"
+           when "2"
+               perform alteracao until op-continua = "n" or "N"
+           when "3"
+               perform exclusao until op-continua = "n" or "N"
+           when "4"
+               perform consulta until op-continua = "n" or "N"
+           when "5"
+               perform sai.
+      *-----------------------------------------------------------------
+       mostra-data.
+           move function current-date to data-sis.
+           display dia at 0213.
+           display mes-t(mes) at 0219.
+           display ano at 0233.
+      *-----------------------------------------------------------------
+       inclusao.
+           perform tela-inclu.
+           move zeros to wigual.
+           perform inicializar.
+           perform testa-codresp until wigual = 1.
+           perform recebe-dados.
+           perform grava.
+           perform continua.
+      *-----------------------------------------------------------------
+       tela-inclu.
+           display erase at 0101.
+           display Tela-inclusao.
+           perform mostra-data.
+      *-----------------------------------------------------------------
+       inicializar.
+           move spaces to op op-continua salva.
+           move spaces to CODIGO-RESP-e NOME-RESP-e.
+           move zeros to wigual.
+           display espaco at 2321.
+      *-----------------------------------------------------------------
+       recebe-dados.
+           perform testa-nomeresp until NOME-RESP-e not = spaces.
+      *-----------------------------------------------------------------
+       testa-codresp.
+           move 1 to wigual
+           move spaces to CODIGO-RESP-e.
+           accept CODIGO-RESP-e at 0926 with prompt auto
+           if CODIGO-RESP-e = spaces or "0000" then
+                display espaco at 2321
+                display "Digite um codigo diferente de zero." at 2321
+                set wigual to 0
+           else
+                move CODIGO-RESP-e to CODIGO-RESP
+                read RESPONS not invalid key perform ja-cadastrado.
+      *-----------------------------------------------------------------
+       ja-cadastrado.
+           display espaco at 2321
+           display "Codigo ja cadastrado" at 2321.
+           set wigual to 0.
+           perform testa-codresp.
+      *-----------------------------------------------------------------
+       testa-nomeresp.
+           accept NOME-RESP-e at 1126
+           if NOME-RESP-e = spaces then
+               display espaco at 2321
+               display "Digite o nome do funcionario." at 2321.
+      *-----------------------------------------------------------------
+       grava.
+           display espaco at 2321
+           display "Salvar <S/N> [ ]" at 2321
+           accept salva at 2335 with prompt auto.
+           if salva = "S" or "s" then
+                move reg-respons-e to reg-respons
+                write reg-respons invalid key perform estuda-erro
+                display arqst at 2221
+                move spaces to buffer-antes
+                move reg-respons to buffer-depois
+                move "I" to aud-operacao-ws
+                move CODIGO-RESP to aud-chave-ws
+                perform grava-auditoria.
+      *-----------------------------------------------------------------
+       continua.
+           display espaco at 2321
+           display "Continua <S/N> [ ]" at 2321.
+           accept op-continua at 2337 with prompt auto.
+           if op-continua = "S" or "s" then
+                perform inicializar
+                display espaco at 2321.
+      *-----------------------------------------------------------------
+       exclusao.
+           perform inicializar.
+           display erase at 0101.
+           display Tela-esclusao.
+           perform inicializar.
+           perform le-dados.
+           if arqst = "00" then
+               perform verifica-uso-resp
+               if resp-em-uso = "S" then
+                   display espaco at 2319
+                   display "Responsavel em uso em DEPTOS.txt" at 2319
+                   display "Exclusao negada." at 2419
+                   move "N" to salva
+               else
+                   display "Deseja excluir o registro<S/N> [ ]" at 2319
+                   accept salva at 2351 with prompt auto
+               end-if
+           else
+               perform inicializar
+               display espaco at 2319
+               display "Registro nao encontrado." at 2321.
+           if salva = "S" or "s" then
+               display espaco at 2319
+               Display "Registro apagado." at 2321
+               move reg-respons to buffer-antes
+               move spaces to buffer-depois
+               move "E" to aud-operacao-ws
+               move CODIGO-RESP to aud-chave-ws
+               delete RESPONS
+               perform grava-auditoria.
+           display espaco at 2315.
+           perform continua.
+      *-----------------------------------------------------------------
+       estuda-erro.
+           display "Codigo nao encontrado." at 2321.
+           stop " ".
+      *-----------------------------------------------------------------
+       consulta.
+           display erase at 0101.
+           display Tela-consulta.
+           display "Consulta de Registro" at 0730 with highlight.
+           perform le-dados.
+           perform continua.
+      *-----------------------------------------------------------------
+       le-dados.
+           perform inicializar.
+           perform mostra-data.
+           accept CODIGO-RESP-e at 0926.
+           move CODIGO-RESP-e to CODIGO-RESP.
+           read RESPONS key is CODIGO-RESP invalid key
+                display "Registro nao encontrado" at 2321
+                move 1 to wigual
+                stop " ".
+           if arqst = "00" then
+              display espaco at 2321
+              perform mostra-tela.
+      *-----------------------------------------------------------------
+       mostra-tela.
+           perform inicializar.
+           move reg-respons to reg-respons-e.
+           display "Codigo do Funcionario" at 0903.
+           display CODIGO-RESP-e at 0926.
+           display "Nome do Funcionario" at 1103.
+           display NOME-RESP-e at 1126.
+      *-----------------------------------------------------------------
+       altera-dados.
+           perform inicializar.
+           accept CODIGO-RESP-e at 0926.
+           accept NOME-RESP-e at 1126.
+      *-----------------------------------------------------------------
+       alteracao.
+           perform inicializar.
+           display erase at 0101.
+           display Tela-alteracao.
+           perform le-dados.
+           if wigual <> 1
+              move reg-respons to buffer-antes
+              perform altera-dados
+              perform recebe-dados
+              display "Deseja salvar alteracao <S/N> [ ]" at 2319
+              accept salva at 2350 with prompt auto
+              if salva = "S" or "s" then
+                 move reg-respons-e to reg-respons
+                 rewrite reg-respons invalid key perform estuda-erro
+                 move reg-respons to buffer-depois
+                 move "A" to aud-operacao-ws
+                 move CODIGO-RESP to aud-chave-ws
+                 perform grava-auditoria
+                 display espaco at 2315.
+           perform continua.
+       end program CADRESP.
