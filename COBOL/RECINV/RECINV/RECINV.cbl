@@ -0,0 +1,428 @@
+      *Reconciliacao de Inventario Fisico
+      *Le o arquivo sequencial com os codigos de bens contados na
+      *contagem fisica, ordena por CODIGO-BEM e confere contra
+      *PATRIMO.DAT (START/READ NEXT, mesma ordem da chave primaria)
+      *para apontar bens cadastrados e nao contados (faltantes) e
+      *codigos contados que nao existem no cadastro (nao cadastrados).
+      *Suporta checkpoint/restart (ver CKPINV.DAT) para retomar um
+      *processamento noturno interrompido sem reprocessar o arquivo
+      *inteiro desde o CODIGO-BEM 000001.
+
+       Identification Division.
+       Program-Id. RECINV.
+
+       Environment Division.
+       special-names.   decimal-point is comma.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT BEMS ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY CODIGO-BEM
+              ALTERNATE RECORD KEY DESCRICAO-BEM WITH DUPLICATES
+              ALTERNATE RECORD KEY CODIGO-DEPTO WITH DUPLICATES
+              ALTERNATE RECORD KEY NOTA-FISCAL WITH DUPLICATES
+              ALTERNATE RECORD KEY CODIGO-TIPO WITH DUPLICATES
+              FILE STATUS ARQST.
+
+              SELECT CKPOINT ASSIGN TO DISK-1
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY CK-PROGRAMA
+              FILE STATUS ARQST-CK.
+
+              SELECT ARQ-CONTAGEM ASSIGN TO DISK-2
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST-CONT.
+
+              SELECT ARQ-CONTAGEM-ORD ASSIGN TO DISK-3
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST-CORD.
+
+              SELECT ARQ-ORDEM
+              ASSIGN TO DISK-4.
+
+              SELECT REL-INVENT ASSIGN TO DISK-5
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST-REL.
+
+       data division.
+       file section.
+       fd  BEMS LABEL RECORD STANDARD
+       value of file-id is "PATRIMO.DAT  ".
+       01 reg-BEMS.
+           02 Chaves.
+               03 CODIGO-BEM     pic 9(06).
+           02 DESCRICAO-BEM      pic x(30).
+           02 CODIGO-TIPO        pic 9(05).
+           02 DT-AQUISICAO       PIC 99999999.
+           02 VALOR-COMPRA       PIC 9(06)V99.
+           02 NOTA-FISCAL        PIC 9(15).
+           02 CODIGO-DEPTO       PIC X(04).
+           02 STATUS-BEM         PIC X(01).
+           02 DT-BAIXA           PIC 99999999.
+           02 MOTIVO-BAIXA       PIC X(30).
+
+       FD  CKPOINT LABEL RECORD STANDARD
+       VALUE OF FILE-ID IS "CKPINV.DAT".
+       01  REG-CKPOINT.
+           02 CK-PROGRAMA          PIC X(08).
+           02 CK-ULTIMO-BEM        PIC 9(06).
+           02 CK-FIM-BEM           PIC X(01).
+           02 CK-ULTIMO-CONTADO    PIC 9(06).
+           02 CK-FIM-CONTADO       PIC X(01).
+           02 CK-SITUACAO          PIC X(01).
+           02 CK-TOTAL-CONFERIDOS  PIC 9(06).
+           02 CK-TOTAL-FALTANTES   PIC 9(06).
+           02 CK-TOTAL-NAOCAD      PIC 9(06).
+
+       FD  ARQ-CONTAGEM LABEL RECORD STANDARD.
+       01  LINHA-CONTAGEM        PIC 9(06).
+
+       FD  ARQ-CONTAGEM-ORD LABEL RECORD STANDARD.
+       01  LINHA-CONTAGEM-ORD    PIC 9(06).
+
+       SD  ARQ-ORDEM.
+       01  REG-ORDEM             PIC 9(06).
+
+       FD  REL-INVENT LABEL RECORD STANDARD.
+       01  LINHA-REL             PIC X(94).
+
+       WORKING-STORAGE SECTION.
+       01 arqst        pic x(2).
+       01 arqst-ck     pic x(2).
+       01 arqst-cont   pic x(2).
+       01 arqst-cord   pic x(2).
+       01 arqst-rel    pic x(2).
+
+       01 modo-reinicio    pic x(1) value "N".
+       01 contador-ckp     pic 9(04) value zeros.
+       01 INTERVALO-CKP    pic 9(04) value 0050.
+
+       01 fim-bems         pic x(1) value "N".
+       01 fim-contagem     pic x(1) value "N".
+       01 codigo-contado   pic 9(06) value zeros.
+       01 tem-contado      pic x(1) value "N".
+
+       01 total-faltantes  pic 9(06) value zeros.
+       01 total-naocad     pic 9(06) value zeros.
+       01 total-conferidos pic 9(06) value zeros.
+
+       01 cab-1.
+           02 filler pic x(40) value
+              "RELATORIO DE RECONCILIACAO DE INVENTARIO".
+       01 cab-2.
+           02 filler pic x(06) value "CODIGO".
+           02 filler pic x(02) value spaces.
+           02 filler pic x(30) value "DESCRICAO".
+           02 filler pic x(02) value spaces.
+           02 filler pic x(20) value "SITUACAO".
+       01 lin-det.
+           02 cod-d    pic zzzzz9.
+           02 filler   pic x(02) value spaces.
+           02 desc-d   pic x(30).
+           02 filler   pic x(02) value spaces.
+           02 sit-d    pic x(20).
+       01 lin-total.
+           02 filler   pic x(22) value "BENS CONFERIDOS: ".
+           02 totc-d   pic zzzzz9.
+           02 filler   pic x(05) value spaces.
+           02 filler   pic x(22) value "FALTANTES: ".
+           02 totf-d   pic zzzzz9.
+           02 filler   pic x(05) value spaces.
+           02 filler   pic x(22) value "NAO CADASTRADOS: ".
+           02 totn-d   pic zzzzz9.
+
+       procedure division.
+      *-----------------------------------------------------------------
+       Inicio.
+           perform abre-arq.
+           perform pede-parametros.
+           perform carrega-ckpoint.
+           perform abre-relatorio.
+           if modo-reinicio not = "S" and modo-reinicio not = "s"
+               perform imprime-cabecalho
+           end-if.
+           perform ordena-contagem.
+           perform posiciona-bems.
+           perform abre-contagem-ord.
+           perform processa-reconciliacao
+               until fim-bems = "S" and fim-contagem = "S".
+           perform imprime-total.
+           perform finaliza-ckp.
+           perform fecha-arq.
+           exit program.
+      *-----------------------------------------------------------------
+       abre-arq.
+           open input BEMS.
+           if ARQST not = "00"
+               display "ERRO NA ABERTURA DE PATRIMO.DAT - " ARQST
+               stop run.
+           open i-o CKPOINT.
+           if ARQST-CK not = "00"
+               close CKPOINT
+               open output CKPOINT
+               close CKPOINT
+               open i-o CKPOINT.
+      *-----------------------------------------------------------------
+       pede-parametros.
+           display "RECONCILIACAO DE INVENTARIO FISICO".
+           display "Retomar execucao anterior (reinicio) <S/N>: ".
+           accept modo-reinicio.
+      *-----------------------------------------------------------------
+       abre-relatorio.
+      *Numa retomada o relatorio e as totalizacoes da execucao anterior
+      *ja estao gravados; abre em EXTEND para completar o mesmo
+      *relatorio em vez de truncar o que ja foi produzido.
+           if modo-reinicio = "S" or modo-reinicio = "s" then
+               open extend REL-INVENT
+               if ARQST-REL not = "00"
+                   open output REL-INVENT
+               end-if
+           else
+               open output REL-INVENT.
+      *-----------------------------------------------------------------
+       carrega-ckpoint.
+      *Le o checkpoint uma unica vez e guarda as duas posicoes (PATRIMO
+      *e contagem) mais as totalizacoes, para reposicionar os dois
+      *fluxos em lock-step numa retomada.
+           move "RECINV" to CK-PROGRAMA
+           if modo-reinicio = "S" or modo-reinicio = "s" then
+               read CKPOINT invalid key
+                    display "SEM CHECKPOINT ANTERIOR, INICIANDO DO ZERO"
+                    move zeros to CK-ULTIMO-BEM
+                    move "N" to CK-FIM-BEM
+                    move zeros to CK-ULTIMO-CONTADO
+                    move "N" to CK-FIM-CONTADO
+                    move zeros to CK-TOTAL-CONFERIDOS
+                    move zeros to CK-TOTAL-FALTANTES
+                    move zeros to CK-TOTAL-NAOCAD
+                    move "P" to CK-SITUACAO
+                    move "N" to modo-reinicio
+               end-read
+               if CK-SITUACAO = "F"
+                   display "EXECUCAO ANTERIOR JA CONCLUIDA, NAO HA "
+                       "O QUE RETOMAR"
+                   stop run
+               end-if
+               move CK-TOTAL-CONFERIDOS to total-conferidos
+               move CK-TOTAL-FALTANTES to total-faltantes
+               move CK-TOTAL-NAOCAD to total-naocad
+           else
+               move zeros to CK-ULTIMO-BEM
+               move "N" to CK-FIM-BEM
+               move zeros to CK-ULTIMO-CONTADO
+               move "N" to CK-FIM-CONTADO.
+      *-----------------------------------------------------------------
+       ordena-contagem.
+           sort ARQ-ORDEM on ascending key REG-ORDEM
+               using ARQ-CONTAGEM
+               giving ARQ-CONTAGEM-ORD.
+      *-----------------------------------------------------------------
+       posiciona-bems.
+           move "N" to fim-bems
+           if modo-reinicio = "S" or modo-reinicio = "s" then
+               if CK-FIM-BEM = "S" then
+                   move "S" to fim-bems
+               else
+                   move CK-ULTIMO-BEM to CODIGO-BEM
+                   start BEMS key is greater than CODIGO-BEM
+                        invalid key
+                            move "S" to fim-bems
+                            move "S" to CK-FIM-BEM
+                   end-start
+               end-if
+           else
+               move zeros to CODIGO-BEM
+               start BEMS key is greater than or equal CODIGO-BEM
+                    invalid key
+                        move "S" to fim-bems
+                        move "S" to CK-FIM-BEM
+               end-start
+           end-if.
+           if fim-bems = "N"
+               perform le-proximo-bem
+           end-if.
+      *-----------------------------------------------------------------
+       abre-contagem-ord.
+           open input ARQ-CONTAGEM-ORD.
+           move "N" to fim-contagem
+           if modo-reinicio = "S" or modo-reinicio = "s" then
+               if CK-FIM-CONTADO = "S" then
+                   move "S" to fim-contagem
+               else
+                   perform avanca-contagem-anteriores
+               end-if
+           else
+               perform le-proxima-contagem
+           end-if.
+      *-----------------------------------------------------------------
+       avanca-contagem-anteriores.
+      *Pula, por leitura sequencial simples, os codigos ja conferidos
+      *numa execucao anterior (abaixo do ultimo checkpoint gravado).
+           move "N" to tem-contado
+           perform until tem-contado = "S" or fim-contagem = "S"
+               read ARQ-CONTAGEM-ORD
+                   at end
+                       move "S" to fim-contagem
+                       move "S" to CK-FIM-CONTADO
+                   not at end
+                       if LINHA-CONTAGEM-ORD > CK-ULTIMO-CONTADO
+                           move LINHA-CONTAGEM-ORD to codigo-contado
+                           move "S" to tem-contado
+                       end-if
+               end-read
+           end-perform.
+      *-----------------------------------------------------------------
+       imprime-cabecalho.
+           move cab-1 to LINHA-REL
+           write LINHA-REL
+           move cab-2 to LINHA-REL
+           write LINHA-REL.
+      *-----------------------------------------------------------------
+       processa-reconciliacao.
+           perform reconcilia.
+           perform atualiza-ckp.
+      *-----------------------------------------------------------------
+       reconcilia.
+           evaluate true
+               when fim-bems = "S" and fim-contagem = "N"
+                   perform trata-nao-cadastrado
+                   perform le-proxima-contagem
+               when fim-bems = "N" and fim-contagem = "S"
+                   perform trata-faltante
+                   perform le-proximo-bem
+               when CODIGO-BEM < codigo-contado
+                   perform trata-faltante
+                   perform le-proximo-bem
+               when CODIGO-BEM > codigo-contado
+                   perform trata-nao-cadastrado
+                   perform le-proxima-contagem
+               when other
+                   perform trata-conferido
+                   perform le-proximo-bem
+                   perform le-proxima-contagem
+           end-evaluate.
+      *-----------------------------------------------------------------
+       trata-faltante.
+      *CODIGO-BEM so e considerado reconciliado quando esta rotina
+      *roda, por isso o watermark do lado BEMS e marcado aqui, antes
+      *de le-proximo-bem avancar para o proximo codigo (ainda
+      *pendente), e nao no fluxo de codigo-contado, que pode continuar
+      *parado em espera por varias iteracoes seguintes.
+           if STATUS-BEM not = "B"
+               move CODIGO-BEM to cod-d
+               move DESCRICAO-BEM to desc-d
+               move "FALTANTE NA CONTAGEM" to sit-d
+               move lin-det to LINHA-REL
+               write LINHA-REL
+               add 1 to total-faltantes
+           end-if
+           move CODIGO-BEM to CK-ULTIMO-BEM
+           move fim-bems   to CK-FIM-BEM.
+      *-----------------------------------------------------------------
+       trata-nao-cadastrado.
+      *codigo-contado so e considerado reconciliado quando esta rotina
+      *roda; ver comentario de trata-faltante.
+           move codigo-contado to cod-d
+           move spaces to desc-d
+           move "NAO CADASTRADO" to sit-d
+           move lin-det to LINHA-REL
+           write LINHA-REL
+           add 1 to total-naocad
+           move codigo-contado to CK-ULTIMO-CONTADO
+           move fim-contagem   to CK-FIM-CONTADO.
+      *-----------------------------------------------------------------
+       trata-conferido.
+      *Aqui os dois codigos casam, por isso os dois watermarks avancam
+      *juntos.
+           if STATUS-BEM not = "B"
+               add 1 to total-conferidos
+           else
+               move CODIGO-BEM to cod-d
+               move DESCRICAO-BEM to desc-d
+               move "CONTADO MAS BAIXADO" to sit-d
+               move lin-det to LINHA-REL
+               write LINHA-REL
+           end-if
+           move CODIGO-BEM     to CK-ULTIMO-BEM
+           move fim-bems       to CK-FIM-BEM
+           move codigo-contado to CK-ULTIMO-CONTADO
+           move fim-contagem   to CK-FIM-CONTADO.
+      *-----------------------------------------------------------------
+       le-proximo-bem.
+           read BEMS next record
+               at end
+                   move "S" to fim-bems
+                   move "S" to CK-FIM-BEM
+           end-read.
+      *-----------------------------------------------------------------
+       le-proxima-contagem.
+      *ARQ-CONTAGEM pode trazer o mesmo CODIGO-BEM repetido (o bem
+      *contado mais de uma vez na contagem fisica); um codigo-contado
+      *repetido ja esta refletido em CK-ULTIMO-CONTADO (gravado por
+      *trata-conferido/trata-nao-cadastrado) e por isso e descartado
+      *aqui, senao CODIGO-BEM ja tera avancado para alem dele e a
+      *repeticao aparece como "NAO CADASTRADO" em reconcilia.
+           move "N" to tem-contado
+           perform until tem-contado = "S" or fim-contagem = "S"
+               read ARQ-CONTAGEM-ORD
+                   at end
+                       move "S" to fim-contagem
+                       move "S" to CK-FIM-CONTADO
+                   not at end
+                       if LINHA-CONTAGEM-ORD > CK-ULTIMO-CONTADO
+                           move LINHA-CONTAGEM-ORD to codigo-contado
+                           move "S" to tem-contado
+                       end-if
+               end-read
+           end-perform.
+      *-----------------------------------------------------------------
+       atualiza-ckp.
+      *CK-ULTIMO-BEM/CK-FIM-BEM e CK-ULTIMO-CONTADO/CK-FIM-CONTADO ja
+      *foram deixados corretos por trata-faltante/trata-nao-cadastrado/
+      *trata-conferido (cada um so avanca o watermark do seu proprio
+      *lado quando aquele codigo especifico e de fato reconciliado);
+      *aqui so falta gravar no intervalo configurado.
+           add 1 to contador-ckp
+           if contador-ckp >= INTERVALO-CKP
+               move "RECINV" to CK-PROGRAMA
+               move "P" to CK-SITUACAO
+               move total-conferidos to CK-TOTAL-CONFERIDOS
+               move total-faltantes to CK-TOTAL-FALTANTES
+               move total-naocad to CK-TOTAL-NAOCAD
+               rewrite REG-CKPOINT invalid key
+                    write REG-CKPOINT
+               end-rewrite
+               move 0 to contador-ckp.
+      *-----------------------------------------------------------------
+       imprime-total.
+           move spaces to LINHA-REL
+           write LINHA-REL
+           move total-conferidos to totc-d
+           move total-faltantes to totf-d
+           move total-naocad to totn-d
+           move lin-total to LINHA-REL
+           write LINHA-REL.
+      *-----------------------------------------------------------------
+       finaliza-ckp.
+           move "RECINV" to CK-PROGRAMA
+           move CODIGO-BEM to CK-ULTIMO-BEM
+           move fim-bems to CK-FIM-BEM
+           move codigo-contado to CK-ULTIMO-CONTADO
+           move fim-contagem to CK-FIM-CONTADO
+           move "F" to CK-SITUACAO
+           move total-conferidos to CK-TOTAL-CONFERIDOS
+           move total-faltantes to CK-TOTAL-FALTANTES
+           move total-naocad to CK-TOTAL-NAOCAD
+           rewrite REG-CKPOINT invalid key
+                write REG-CKPOINT
+           end-rewrite.
+      *-----------------------------------------------------------------
+       fecha-arq.
+           close BEMS.
+           close CKPOINT.
+           close ARQ-CONTAGEM-ORD.
+           close REL-INVENT.
+       end program RECINV.
