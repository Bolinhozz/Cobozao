@@ -0,0 +1,299 @@
+      *Calculo Mensal de Depreciacao dos Bens Patrimoniais
+      *Le PATRIMO.DAT sequencialmente, aplica a taxa de depreciacao
+      *pela CLASSE-TIPO do bem e imprime o relatorio com depreciacao
+      *acumulada e valor liquido contabil.
+      *Suporta checkpoint/restart (ver CKPDEPR.DAT) para retomar um
+      *processamento noturno interrompido sem reprocessar o arquivo
+      *inteiro desde o CODIGO-BEM 000001.
+
+       Identification Division.
+       Program-Id. DEPREBEM.
+
+       Environment Division.
+       special-names.   decimal-point is comma.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT BEMS ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY CODIGO-BEM
+              ALTERNATE RECORD KEY DESCRICAO-BEM WITH DUPLICATES
+              ALTERNATE RECORD KEY CODIGO-DEPTO WITH DUPLICATES
+              ALTERNATE RECORD KEY NOTA-FISCAL WITH DUPLICATES
+              ALTERNATE RECORD KEY CODIGO-TIPO WITH DUPLICATES
+              FILE STATUS ARQST.
+
+              SELECT CKPOINT ASSIGN TO DISK-1
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY CK-PROGRAMA
+              FILE STATUS ARQST-CK.
+
+              SELECT REL-DEPREC ASSIGN TO DISK-2
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST-REL.
+
+       data division.
+       file section.
+       fd  BEMS LABEL RECORD STANDARD
+       value of file-id is "PATRIMO.DAT  ".
+       01 reg-BEMS.
+           02 Chaves.
+               03 CODIGO-BEM     pic 9(06).
+           02 DESCRICAO-BEM      pic x(30).
+           02 CODIGO-TIPO        pic 9(05).
+           02 DT-AQUISICAO       PIC 99999999.
+           02 VALOR-COMPRA       PIC 9(06)V99.
+           02 NOTA-FISCAL        PIC 9(15).
+           02 CODIGO-DEPTO       PIC X(04).
+           02 STATUS-BEM         PIC X(01).
+           02 DT-BAIXA           PIC 99999999.
+           02 MOTIVO-BAIXA       PIC X(30).
+
+       FD  CKPOINT LABEL RECORD STANDARD
+       VALUE OF FILE-ID IS "CKPDEPR.DAT".
+       01  REG-CKPOINT.
+           02 CK-PROGRAMA        PIC X(08).
+           02 CK-ULTIMO-BEM      PIC 9(06).
+           02 CK-SITUACAO        PIC X(01).
+           02 CK-TOTAL-LINHAS    PIC 9(06).
+           02 CK-TOTAL-DEPREC    PIC 9(10)V99.
+           02 CK-TOTAL-LIQUIDO   PIC S9(10)V99.
+
+       FD  REL-DEPREC LABEL RECORD STANDARD.
+       01  LINHA-REL             PIC X(110).
+
+       WORKING-STORAGE SECTION.
+       01 arqst        pic x(2).
+       01 arqst-ck     pic x(2).
+       01 arqst-rel    pic x(2).
+       01 fim-bems     pic x(1) value "N".
+
+       01 modo-reinicio    pic x(1) value "N".
+       01 contador-ckp     pic 9(04) value zeros.
+       01 INTERVALO-CKP    pic 9(04) value 0050.
+
+      *Taxas mensais de depreciacao linear por classe (1-Mobiliario,
+      *2-Eletro-eletronico, 3-Informatica, 4-Telefonia), cada uma com
+      *sua propria vida util: 10, 8, 5 e 3 anos respectivamente.
+       01 TAXAS.
+           02 filler pic 9v9999 value 0,0083.
+           02 filler pic 9v9999 value 0,0104.
+           02 filler pic 9v9999 value 0,0167.
+           02 filler pic 9v9999 value 0,0278.
+       01 TAB-TAXAS redefines TAXAS.
+           02 TAXA-T pic 9v9999 occurs 4 times.
+
+       01 classe-aux        pic 9(02).
+       01 data-base.
+           02 data-base-aaaa  pic 9(04).
+           02 data-base-mm    pic 9(02).
+           02 data-base-dd    pic 9(02).
+       01 meses-decorridos   pic 9(04).
+       01 aa-aquis           pic 9(04).
+       01 mm-aquis           pic 9(02).
+       01 deprec-mensal      pic 9(08)v99.
+       01 deprec-acum        pic 9(08)v99.
+       01 valor-liquido      pic s9(08)v99.
+
+       01 total-linhas      pic 9(06) value zeros.
+       01 total-deprec      pic 9(10)v99 value zeros.
+       01 total-liquido     pic s9(10)v99 value zeros.
+
+       01 cab-1.
+           02 filler pic x(40) value
+              "RELATORIO DE DEPRECIACAO MENSAL DE BENS".
+       01 cab-2.
+           02 filler pic x(06) value "CODIGO".
+           02 filler pic x(02) value spaces.
+           02 filler pic x(30) value "DESCRICAO".
+           02 filler pic x(02) value spaces.
+           02 filler pic x(12) value "VLR COMPRA".
+           02 filler pic x(02) value spaces.
+           02 filler pic x(12) value "DEPR ACUM".
+           02 filler pic x(02) value spaces.
+           02 filler pic x(12) value "VLR LIQUIDO".
+       01 lin-det.
+           02 cod-d    pic zzzzz9.
+           02 filler   pic x(02) value spaces.
+           02 desc-d   pic x(30).
+           02 filler   pic x(02) value spaces.
+           02 val-d    pic zz.zzz.zz9,99.
+           02 filler   pic x(02) value spaces.
+           02 dep-d    pic zz.zzz.zz9,99.
+           02 filler   pic x(02) value spaces.
+           02 liq-d    pic -z.zzz.zz9,99.
+       01 lin-total.
+           02 filler   pic x(20) value "TOTAL DE BENS: ".
+           02 tot-d    pic zzzzz9.
+           02 filler   pic x(05) value spaces.
+           02 filler   pic x(20) value "DEPREC. TOTAL: ".
+           02 totd-d   pic zz.zzz.zzz,99.
+           02 filler   pic x(05) value spaces.
+           02 filler   pic x(20) value "LIQUIDO TOTAL: ".
+           02 totl-d   pic -zz.zzz.zz9,99.
+
+       procedure division.
+      *-----------------------------------------------------------------
+       Inicio.
+           perform abre-arq.
+           perform pede-parametros.
+           perform posiciona-bems.
+           perform abre-relatorio.
+           if modo-reinicio not = "S" and modo-reinicio not = "s"
+               perform imprime-cabecalho
+           end-if.
+           perform processa-bems until fim-bems = "S".
+           perform imprime-total.
+           perform finaliza-ckp.
+           perform fecha-arq.
+           exit program.
+      *-----------------------------------------------------------------
+       abre-arq.
+           open input BEMS.
+           if ARQST not = "00"
+               display "ERRO NA ABERTURA DE PATRIMO.DAT - " ARQST
+               stop run.
+           open i-o CKPOINT.
+           if ARQST-CK not = "00"
+               close CKPOINT
+               open output CKPOINT
+               close CKPOINT
+               open i-o CKPOINT.
+      *-----------------------------------------------------------------
+       pede-parametros.
+           display "CALCULO DE DEPRECIACAO MENSAL".
+           display "Data base do calculo AAAAMMDD: ".
+           accept data-base.
+           display "Retomar execucao anterior (reinicio) <S/N>: ".
+           accept modo-reinicio.
+      *-----------------------------------------------------------------
+       abre-relatorio.
+      *Numa retomada o relatorio e as totalizacoes da execucao anterior
+      *ja estao gravados; abre em EXTEND para completar o mesmo
+      *relatorio em vez de truncar o que ja foi produzido.
+           if modo-reinicio = "S" or modo-reinicio = "s" then
+               open extend REL-DEPREC
+               if ARQST-REL not = "00"
+                   open output REL-DEPREC
+               end-if
+           else
+               open output REL-DEPREC.
+      *-----------------------------------------------------------------
+       posiciona-bems.
+           move "N" to fim-bems
+           move "DEPREBEM" to CK-PROGRAMA
+           if modo-reinicio = "S" or modo-reinicio = "s" then
+               read CKPOINT invalid key
+                    display "SEM CHECKPOINT ANTERIOR, INICIANDO DO ZERO"
+                    move zeros to CK-ULTIMO-BEM
+                    move zeros to CK-TOTAL-LINHAS
+                    move zeros to CK-TOTAL-DEPREC
+                    move zeros to CK-TOTAL-LIQUIDO
+                    move "P" to CK-SITUACAO
+                    move "N" to modo-reinicio
+               end-read
+               if CK-SITUACAO = "F"
+                   display "EXECUCAO ANTERIOR JA CONCLUIDA, NAO HA "
+                       "O QUE RETOMAR"
+                   stop run
+               end-if
+               move CK-ULTIMO-BEM to CODIGO-BEM
+               move CK-TOTAL-LINHAS to total-linhas
+               move CK-TOTAL-DEPREC to total-deprec
+               move CK-TOTAL-LIQUIDO to total-liquido
+               start BEMS key is greater than CODIGO-BEM
+                    invalid key move "S" to fim-bems
+           else
+               move zeros to CODIGO-BEM
+               start BEMS key is greater than or equal CODIGO-BEM
+                    invalid key move "S" to fim-bems.
+      *-----------------------------------------------------------------
+       imprime-cabecalho.
+           move cab-1 to LINHA-REL
+           write LINHA-REL
+           move cab-2 to LINHA-REL
+           write LINHA-REL.
+      *-----------------------------------------------------------------
+       processa-bems.
+           read BEMS next record at end move "S" to fim-bems
+           not at end
+               if STATUS-BEM not = "B"
+                   perform calcula-deprec
+                   perform grava-linha
+               end-if
+               perform atualiza-ckp
+           end-read.
+      *-----------------------------------------------------------------
+       calcula-deprec.
+           move CODIGO-TIPO (1:2) to classe-aux
+           move DT-AQUISICAO (1:4) to aa-aquis
+           move DT-AQUISICAO (5:2) to mm-aquis
+           compute meses-decorridos =
+               ((data-base-aaaa - aa-aquis) * 12) +
+               (data-base-mm - mm-aquis)
+           if meses-decorridos < 0
+               move 0 to meses-decorridos.
+           if classe-aux >= 1 and classe-aux <= 4
+               compute deprec-mensal rounded =
+                   VALOR-COMPRA * TAXA-T(classe-aux)
+           else
+               move 0 to deprec-mensal.
+           compute deprec-acum rounded =
+               deprec-mensal * meses-decorridos.
+           if deprec-acum > VALOR-COMPRA
+               move VALOR-COMPRA to deprec-acum.
+           compute valor-liquido = VALOR-COMPRA - deprec-acum.
+      *-----------------------------------------------------------------
+       grava-linha.
+           move CODIGO-BEM to cod-d
+           move DESCRICAO-BEM to desc-d
+           move VALOR-COMPRA to val-d
+           move deprec-acum to dep-d
+           move valor-liquido to liq-d
+           move lin-det to LINHA-REL
+           write LINHA-REL
+           add 1 to total-linhas
+           add deprec-acum to total-deprec
+           add valor-liquido to total-liquido.
+      *-----------------------------------------------------------------
+       atualiza-ckp.
+           add 1 to contador-ckp
+           if contador-ckp >= INTERVALO-CKP
+               move "DEPREBEM" to CK-PROGRAMA
+               move CODIGO-BEM to CK-ULTIMO-BEM
+               move "P" to CK-SITUACAO
+               move total-linhas to CK-TOTAL-LINHAS
+               move total-deprec to CK-TOTAL-DEPREC
+               move total-liquido to CK-TOTAL-LIQUIDO
+               rewrite REG-CKPOINT invalid key
+                    write REG-CKPOINT
+               end-rewrite
+               move 0 to contador-ckp.
+      *-----------------------------------------------------------------
+       imprime-total.
+           move spaces to LINHA-REL
+           write LINHA-REL
+           move total-linhas to tot-d
+           move total-deprec to totd-d
+           move total-liquido to totl-d
+           move lin-total to LINHA-REL
+           write LINHA-REL.
+      *-----------------------------------------------------------------
+       finaliza-ckp.
+           move "DEPREBEM" to CK-PROGRAMA
+           move CODIGO-BEM to CK-ULTIMO-BEM
+           move "F" to CK-SITUACAO
+           move total-linhas to CK-TOTAL-LINHAS
+           move total-deprec to CK-TOTAL-DEPREC
+           move total-liquido to CK-TOTAL-LIQUIDO
+           rewrite REG-CKPOINT invalid key
+                write REG-CKPOINT
+           end-rewrite.
+      *-----------------------------------------------------------------
+       fecha-arq.
+           close BEMS.
+           close CKPOINT.
+           close REL-DEPREC.
+       end program DEPREBEM.
