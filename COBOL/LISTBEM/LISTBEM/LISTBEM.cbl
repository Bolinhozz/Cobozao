@@ -0,0 +1,210 @@
+      *Relatorio de Listagem de Bens Patrimoniais
+      *Le PATRIMO.DAT e imprime a listagem selecionavel por
+      *Tipo, Departamento e faixa de data de aquisicao.
+
+       Identification Division.
+       Program-Id. LISTBEM.
+
+       Environment Division.
+       special-names.   decimal-point is comma.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT BEMS ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY CODIGO-BEM
+              ALTERNATE RECORD KEY DESCRICAO-BEM WITH DUPLICATES
+              ALTERNATE RECORD KEY CODIGO-DEPTO WITH DUPLICATES
+              ALTERNATE RECORD KEY NOTA-FISCAL WITH DUPLICATES
+              ALTERNATE RECORD KEY CODIGO-TIPO WITH DUPLICATES
+              FILE STATUS ARQST.
+
+              SELECT ARQ-ORDEM ASSIGN TO DISK-1.
+
+              SELECT REL-BENS ASSIGN TO DISK-2
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST-REL.
+
+       data division.
+       file section.
+       fd  BEMS LABEL RECORD STANDARD
+       value of file-id is "PATRIMO.DAT  ".
+       01 reg-BEMS.
+           02 Chaves.
+               03 CODIGO-BEM     pic 9(06).
+           02 DESCRICAO-BEM      pic x(30).
+           02 CODIGO-TIPO        pic 9(05).
+           02 DT-AQUISICAO       PIC 99999999.
+           02 VALOR-COMPRA       PIC 9(06)V99.
+           02 NOTA-FISCAL        PIC 9(15).
+           02 CODIGO-DEPTO       PIC X(04).
+           02 STATUS-BEM         PIC X(01).
+           02 DT-BAIXA           PIC 99999999.
+           02 MOTIVO-BAIXA       PIC X(30).
+
+       SD  ARQ-ORDEM.
+       01  REG-ORDEM.
+           02 CODIGO-TIPO-O      PIC 9(05).
+           02 CODIGO-BEM-O       PIC 9(06).
+           02 DESCRICAO-BEM-O    PIC X(30).
+           02 DT-AQUISICAO-O     PIC 99999999.
+           02 VALOR-COMPRA-O     PIC 9(06)V99.
+           02 NOTA-FISCAL-O      PIC 9(15).
+           02 CODIGO-DEPTO-O     PIC X(04).
+
+       FD  REL-BENS LABEL RECORD STANDARD.
+       01  LINHA-REL             PIC X(106).
+
+       WORKING-STORAGE SECTION.
+       01 arqst        pic x(2).
+       01 arqst-rel    pic x(2).
+       01 fim-bems     pic x(1) value "N".
+
+       01 filtro-tipo      pic 9(05) value zeros.
+       01 filtro-depto     pic x(04) value spaces.
+       01 filtro-dt-ini    pic 99999999 value zeros.
+       01 filtro-dt-fim    pic 99999999 value 99999999.
+
+       01 TIPO.
+           02 filler pic x(18) value "MOBILIARIO".
+           02 filler pic x(18) value "ELETRO-ELETRONICO".
+           02 filler pic x(18) value "INFORMATICA".
+           02 filler pic x(18) value "TELEFONIA".
+       01 TAB-TIPOS redefines TIPO.
+           02 TIPO-T pic x(18) occurs 4 times.
+
+       01 classe-aux        pic 9(02).
+       01 total-linhas      pic 9(06) value zeros.
+       01 total-valor       pic 9(08)v99 value zeros.
+
+       01 cab-1.
+           02 filler pic x(30) value "RELATORIO DE BENS PATRIMONIAIS".
+       01 cab-2.
+           02 filler pic x(06) value "CODIGO".
+           02 filler pic x(02) value spaces.
+           02 filler pic x(30) value "DESCRICAO".
+           02 filler pic x(02) value spaces.
+           02 filler pic x(18) value "TIPO".
+           02 filler pic x(02) value spaces.
+           02 filler pic x(10) value "AQUISICAO".
+           02 filler pic x(02) value spaces.
+           02 filler pic x(12) value "VALOR".
+           02 filler pic x(02) value spaces.
+           02 filler pic x(15) value "NOTA FISCAL".
+           02 filler pic x(04) value "DPTO".
+       01 lin-det.
+           02 cod-d    pic zzzzz9.
+           02 filler   pic x(02) value spaces.
+           02 desc-d   pic x(30).
+           02 filler   pic x(02) value spaces.
+           02 tipo-d   pic x(18).
+           02 filler   pic x(02) value spaces.
+           02 dt-d     pic 99/99/9999.
+           02 filler   pic x(02) value spaces.
+           02 val-d    pic zz.zzz.zz9,99.
+           02 filler   pic x(02) value spaces.
+           02 nf-d     pic z(14)9.
+           02 dp-d     pic x(04).
+       01 lin-total.
+           02 filler   pic x(20) value "TOTAL DE REGISTROS: ".
+           02 tot-d    pic zzzzz9.
+           02 filler   pic x(05) value spaces.
+           02 filler   pic x(15) value "VALOR TOTAL: ".
+           02 totv-d   pic zz.zzz.zzz,99.
+
+       procedure division.
+      *-----------------------------------------------------------------
+       Inicio.
+           perform abre-arq.
+           perform pede-filtros.
+           sort ARQ-ORDEM on ascending key CODIGO-TIPO-O CODIGO-BEM-O
+                input procedure is seleciona-bems
+                output procedure is imprime-bems.
+           perform fecha-arq.
+           exit program.
+      *-----------------------------------------------------------------
+       abre-arq.
+           open input BEMS.
+           if ARQST not = "00"
+               display "ERRO NA ABERTURA DE PATRIMO.DAT - " ARQST
+               stop run.
+           open output REL-BENS.
+      *-----------------------------------------------------------------
+       pede-filtros.
+           display "RELATORIO DE BENS PATRIMONIAIS".
+           display "Codigo do Tipo (0 = todos): ".
+           accept filtro-tipo.
+           display "Codigo do Departamento (brancos = todos): ".
+           accept filtro-depto.
+           display "Data inicial aquisicao AAAAMMDD (0 = sem limite): ".
+           accept filtro-dt-ini.
+           display "Data final aquisicao AAAAMMDD (0 = sem limite): ".
+           accept filtro-dt-fim.
+           if filtro-dt-fim = zeros
+               move 99999999 to filtro-dt-fim.
+      *-----------------------------------------------------------------
+       seleciona-bems.
+           move "N" to fim-bems.
+           move low-values to CODIGO-BEM.
+           start BEMS key is greater than or equal CODIGO-BEM
+               invalid key move "S" to fim-bems.
+           perform until fim-bems = "S"
+               read BEMS next record at end move "S" to fim-bems
+               not at end
+                   perform avalia-filtro
+               end-read
+           end-perform.
+      *-----------------------------------------------------------------
+       avalia-filtro.
+           if (filtro-tipo = zeros or CODIGO-TIPO = filtro-tipo)
+              and (filtro-depto = spaces or CODIGO-DEPTO = filtro-depto)
+              and (DT-AQUISICAO >= filtro-dt-ini and
+                   DT-AQUISICAO <= filtro-dt-fim)
+              and STATUS-BEM not = "B"
+                  move CODIGO-TIPO to CODIGO-TIPO-O
+                  move CODIGO-BEM to CODIGO-BEM-O
+                  move DESCRICAO-BEM to DESCRICAO-BEM-O
+                  move DT-AQUISICAO to DT-AQUISICAO-O
+                  move VALOR-COMPRA to VALOR-COMPRA-O
+                  move NOTA-FISCAL to NOTA-FISCAL-O
+                  move CODIGO-DEPTO to CODIGO-DEPTO-O
+                  release REG-ORDEM.
+      *-----------------------------------------------------------------
+       imprime-bems.
+           move cab-1 to LINHA-REL
+           write LINHA-REL
+           move cab-2 to LINHA-REL
+           write LINHA-REL
+           move "N" to fim-bems
+           return ARQ-ORDEM at end move "S" to fim-bems
+           perform until fim-bems = "S"
+               move CODIGO-BEM-O  to cod-d
+               move DESCRICAO-BEM-O to desc-d
+               move CODIGO-TIPO-O (1:2) to classe-aux
+               if classe-aux >= 1 and classe-aux <= 4
+                   move TIPO-T(classe-aux) to tipo-d
+               else
+                   move "TIPO INVALIDO" to tipo-d
+               end-if
+               move DT-AQUISICAO-O to dt-d
+               move VALOR-COMPRA-O to val-d
+               move NOTA-FISCAL-O to nf-d
+               move CODIGO-DEPTO-O to dp-d
+               move lin-det to LINHA-REL
+               write LINHA-REL
+               add 1 to total-linhas
+               add VALOR-COMPRA-O to total-valor
+               return ARQ-ORDEM at end move "S" to fim-bems
+           end-perform.
+           move spaces to LINHA-REL
+           write LINHA-REL
+           move total-linhas to tot-d
+           move total-valor to totv-d
+           move lin-total to LINHA-REL
+           write LINHA-REL.
+      *-----------------------------------------------------------------
+       fecha-arq.
+           close BEMS.
+           close REL-BENS.
+       end program LISTBEM.
