@@ -0,0 +1,186 @@
+      *Utilitario de Exportacao
+      *Le PATRIMO.DAT, TIPOS.DAT e DEPTOS.txt por completo (START/READ
+      *NEXT) e grava cada um como extrato sequencial no layout do
+      *registro, para envio a terceiros ou para posterior reload.
+
+       Identification Division.
+       Program-Id. EXPBEM.
+
+       Environment Division.
+       special-names.   decimal-point is comma.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT BEMS ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY CODIGO-BEM
+              ALTERNATE RECORD KEY DESCRICAO-BEM WITH DUPLICATES
+              ALTERNATE RECORD KEY CODIGO-DEPTO WITH DUPLICATES
+              ALTERNATE RECORD KEY NOTA-FISCAL WITH DUPLICATES
+              ALTERNATE RECORD KEY CODIGO-TIPO WITH DUPLICATES
+              FILE STATUS ARQST-BEMS.
+
+              SELECT ARQ-TIPOS ASSIGN TO DISK-1
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY RECKEY-T
+              FILE STATUS ARQST-TIPO.
+
+              SELECT DEPTOS ASSIGN TO DISK-2
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY CODIGO-DEPTO-D
+              FILE STATUS ARQST-DEPTO.
+
+              SELECT EXTR-BEMS ASSIGN TO DISK-3
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST-EXTR-BEMS.
+
+              SELECT EXTR-TIPOS ASSIGN TO DISK-4
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST-EXTR-TIPO.
+
+              SELECT EXTR-DEPTOS ASSIGN TO DISK-5
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST-EXTR-DEPTO.
+
+       data division.
+       file section.
+       fd  BEMS LABEL RECORD STANDARD
+       value of file-id is "PATRIMO.DAT  ".
+       01 reg-BEMS.
+           02 Chaves.
+               03 CODIGO-BEM     pic 9(06).
+           02 DESCRICAO-BEM      pic x(30).
+           02 CODIGO-TIPO        pic 9(05).
+           02 DT-AQUISICAO       PIC 99999999.
+           02 VALOR-COMPRA       PIC 9(06)V99.
+           02 NOTA-FISCAL        PIC 9(15).
+           02 CODIGO-DEPTO       PIC X(04).
+           02 STATUS-BEM         PIC X(01).
+           02 DT-BAIXA           PIC 99999999.
+           02 MOTIVO-BAIXA       PIC X(30).
+
+       FD  ARQ-TIPOS LABEL RECORD STANDARD
+       VALUE OF FILE-ID IS "TIPOS.DAT".
+       01  REG-TIPO-T.
+           02 RECKEY-T.
+               03 CLASSE-TIPO-T        PIC 9(02).
+               03 SEQUENCIA-T          PIC 9(03).
+           02 DESCRICAO-TIPO-T         PIC X(30).
+
+       FD  DEPTOS LABEL RECORD STANDARD
+       VALUE OF FILE-ID IS "DEPTOS.txt".
+       01  REG-DEPTO-D.
+           02 CODIGO-DEPTO-D        PIC X(04).
+           02 NOME-DEPTO-D          PIC X(30).
+           02 RESPONSAVEL-D         PIC X(30).
+           02 DIVISAO-D             PIC X(02).
+           02 CODIGO-RESP-D         PIC X(04).
+
+       FD  EXTR-BEMS LABEL RECORD STANDARD.
+       01  LINHA-EXTR-BEMS          PIC X(115).
+
+       FD  EXTR-TIPOS LABEL RECORD STANDARD.
+       01  LINHA-EXTR-TIPOS         PIC X(35).
+
+       FD  EXTR-DEPTOS LABEL RECORD STANDARD.
+       01  LINHA-EXTR-DEPTOS        PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       01 ARQST-BEMS        pic x(2).
+       01 ARQST-TIPO        pic x(2).
+       01 ARQST-DEPTO       pic x(2).
+       01 ARQST-EXTR-BEMS   pic x(2).
+       01 ARQST-EXTR-TIPO   pic x(2).
+       01 ARQST-EXTR-DEPTO  pic x(2).
+       01 fim-leitura       pic x(1) value "N".
+       01 total-bems        pic 9(06) value zeros.
+       01 total-tipos       pic 9(06) value zeros.
+       01 total-deptos      pic 9(06) value zeros.
+
+       procedure division.
+      *-----------------------------------------------------------------
+       Inicio.
+           perform abre-arq.
+           perform exporta-bems.
+           perform exporta-tipos.
+           perform exporta-deptos.
+           perform fecha-arq.
+           display "Exportacao concluida."
+           display "Bens exportados: " total-bems.
+           display "Tipos exportados: " total-tipos.
+           display "Deptos exportados: " total-deptos.
+           exit program.
+      *-----------------------------------------------------------------
+       abre-arq.
+           open input BEMS.
+           if ARQST-BEMS not = "00"
+               display "ERRO NA ABERTURA DE PATRIMO.DAT - " ARQST-BEMS
+               stop run.
+           open input ARQ-TIPOS.
+           if ARQST-TIPO not = "00"
+               display "ERRO NA ABERTURA DE TIPOS.DAT - " ARQST-TIPO
+               stop run.
+           open input DEPTOS.
+           if ARQST-DEPTO not = "00"
+               display "ERRO NA ABERTURA DE DEPTOS.txt - " ARQST-DEPTO
+               stop run.
+           open output EXTR-BEMS.
+           open output EXTR-TIPOS.
+           open output EXTR-DEPTOS.
+      *-----------------------------------------------------------------
+       exporta-bems.
+           move "N" to fim-leitura
+           move low-values to CODIGO-BEM
+           start BEMS key is greater than or equal CODIGO-BEM
+               invalid key move "S" to fim-leitura
+           end-start
+           perform until fim-leitura = "S"
+               read BEMS next record at end move "S" to fim-leitura
+               not at end
+                   move reg-BEMS to LINHA-EXTR-BEMS
+                   write LINHA-EXTR-BEMS
+                   add 1 to total-bems
+               end-read
+           end-perform.
+      *-----------------------------------------------------------------
+       exporta-tipos.
+           move "N" to fim-leitura
+           move low-values to RECKEY-T
+           start ARQ-TIPOS key is greater than or equal RECKEY-T
+               invalid key move "S" to fim-leitura
+           end-start
+           perform until fim-leitura = "S"
+               read ARQ-TIPOS next record at end move "S" to fim-leitura
+               not at end
+                   move REG-TIPO-T to LINHA-EXTR-TIPOS
+                   write LINHA-EXTR-TIPOS
+                   add 1 to total-tipos
+               end-read
+           end-perform.
+      *-----------------------------------------------------------------
+       exporta-deptos.
+           move "N" to fim-leitura
+           move low-values to CODIGO-DEPTO-D
+           start DEPTOS key is greater than or equal CODIGO-DEPTO-D
+               invalid key move "S" to fim-leitura
+           end-start
+           perform until fim-leitura = "S"
+               read DEPTOS next record at end move "S" to fim-leitura
+               not at end
+                   move REG-DEPTO-D to LINHA-EXTR-DEPTOS
+                   write LINHA-EXTR-DEPTOS
+                   add 1 to total-deptos
+               end-read
+           end-perform.
+      *-----------------------------------------------------------------
+       fecha-arq.
+           close BEMS.
+           close ARQ-TIPOS.
+           close DEPTOS.
+           close EXTR-BEMS.
+           close EXTR-TIPOS.
+           close EXTR-DEPTOS.
+       end program EXPBEM.
