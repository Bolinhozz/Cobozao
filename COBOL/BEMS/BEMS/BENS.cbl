@@ -13,11 +13,30 @@
               SELECT BEMS ASSIGN TO DISK
               ORGANIZATION INDEXED
               ACCESS MODE DYNAMIC
-              RECORD KEY CODIGO-BEM 
+              RECORD KEY CODIGO-BEM
               ALTERNATE RECORD KEY DESCRICAO-BEM WITH DUPLICATES
+              ALTERNATE RECORD KEY CODIGO-DEPTO WITH DUPLICATES
+              ALTERNATE RECORD KEY NOTA-FISCAL WITH DUPLICATES
+              ALTERNATE RECORD KEY CODIGO-TIPO WITH DUPLICATES
               FILE STATUS ARQST.
-              
-              
+
+              SELECT ARQ-TIPOS ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY RECKEY-T
+              FILE STATUS ARQST-TIPO.
+
+              SELECT DEPTOS ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY CODIGO-DEPTO-D
+              FILE STATUS ARQST-DEPTO.
+
+              SELECT AUDITORIA ASSIGN TO DISK-9
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST-AUD.
+
+
        data division.
        file section.
        fd  BEMS LABEL RECORD STANDARD
@@ -29,10 +48,50 @@
            02 CODIGO-TIPO        pic 9(05).
            02 DT-AQUISICAO       PIC 99999999.
            02 VALOR-COMPRA       PIC 9(06)V99.
-           02 NOTA-FISCAL        PIC 9(15). 
+           02 NOTA-FISCAL        PIC 9(15).
+           02 CODIGO-DEPTO       PIC X(04).
+           02 STATUS-BEM         PIC X(01).
+           02 DT-BAIXA           PIC 99999999.
+           02 MOTIVO-BAIXA       PIC X(30).
        01 codibem  pic x(04).
-       
+
+       FD  ARQ-TIPOS LABEL RECORD STANDARD
+       VALUE OF FILE-ID IS "TIPOS.DAT".
+       01  REG-TIPO-T.
+           02 RECKEY-T.
+               03 CLASSE-TIPO-T        PIC 9(02).
+               03 SEQUENCIA-T          PIC 9(03).
+           02 DESCRICAO-TIPO-T         PIC X(30).
+
+       FD  DEPTOS LABEL RECORD STANDARD
+       VALUE OF FILE-ID IS "DEPTOS.txt".
+       01  REG-DEPTO-D.
+           02 CODIGO-DEPTO-D        PIC X(04).
+           02 NOME-DEPTO-D          PIC X(30).
+           02 RESPONSAVEL-D         PIC X(30).
+           02 DIVISAO-D             PIC X(02).
+           02 CODIGO-RESP-D         PIC X(04).
+
+       FD  AUDITORIA LABEL RECORD STANDARD
+       VALUE OF FILE-ID IS "AUDITORIA.LOG".
+       01  REG-AUDITORIA.
+           02 AUD-TIMESTAMP        PIC 9(14).
+           02 AUD-OPERADOR         PIC X(10).
+           02 AUD-PROGRAMA         PIC X(10).
+           02 AUD-OPERACAO         PIC X(01).
+           02 AUD-CHAVE            PIC X(15).
+           02 AUD-ANTES            PIC X(120).
+           02 AUD-DEPOIS           PIC X(120).
+
        WORKING-STORAGE SECTION.
+       01 arqst-tipo   pic x(2).
+       01 arqst-depto  pic x(2).
+       01 arqst-aud    pic x(2).
+       01 operador-log pic x(10) value spaces.
+       01 aud-operacao-ws pic x(01).
+       01 aud-chave-ws    pic x(15).
+       01 buffer-antes    pic x(120) value spaces.
+       01 buffer-depois   pic x(120) value spaces.
        
        01 reg-BEMS-E.
            02 Chaves-E.
@@ -42,7 +101,11 @@
            02 DT-AQUISICAO-E       PIC 99/99/9999.
            02 VALOR-COMPRA-E       PIC 9(06)V99.
            02 NOTA-FISCAL-E        PIC 9(15).
-           
+           02 CODIGO-DEPTO-E       PIC X(04).
+           02 STATUS-BEM-E         PIC X(01).
+           02 DT-BAIXA-E           PIC 99/99/9999.
+           02 MOTIVO-BAIXA-E       PIC X(30).
+
       
          
        01 data-sis.
@@ -68,10 +131,15 @@
        01 op           pic x(1) value spaces.
        01 salva        pic x(1) value spaces.
        01 wigual       pic 9 value zeros.
+       01 mostra-baixa pic x(1) value "N".
        01 espaco       pic x(10) value spaces.
        01 op-continua  pic x(1)  value spaces.
-     
-       
+       01 opcao-lista  pic x(1)  value spaces.
+       01 tipo-filtro  pic 9(05) value zeros.
+       01 depto-filtro pic x(04) value spaces.
+       01 fim-lista    pic x(1)  value spaces.
+
+
        01 TIPO.
            02 filler pic x(18) value "MOBILIARIO".
            02 filler pic x(18) value "ELETRO-ELETRONICO".
@@ -91,7 +159,8 @@
           02 line 8 col 40 VALUE "3 - Exclusao de Bem".
           02 line 9 col 40 VALUE "4 - Consulta por codigo".
           02 line 10 col 3 VALUE "5 - Consulta por descricao".
-          02 line 13 col 20 value "6 - Sair ".
+          02 line 10 col 40 VALUE "6 - Lista por Tipo/Depto".
+          02 line 13 col 20 value "7 - Sair ".
           02 Line 18 col 5 value "Digite Sua Escolha".
        01 Tela-inclusao.
           02 line 2 col 2 value "Santos,    de            de     .".
@@ -104,6 +173,7 @@
           02 line 11 col 45 VALUE "Data da Aquisicao".
           02 line 13 col 3 VALUE "Valor da Compra".
           02 line 13 col 45 VALUE "O Nº da Nota Fiscal".
+          02 line 15 col 3 VALUE "Codigo do Depto".
        01 Tela-alteracao.
           02 line 2 col 2 value "Santos,    de            de     .".
           02 line 4 col 30 value "Nome da Empresa".
@@ -115,12 +185,15 @@
           02 line 11 col 45 VALUE "Data da Aquisicao".
           02 line 13 col 3 VALUE "Valor da Compra".
           02 line 13 col 45 VALUE "O Nº da Nota Fiscal".
+          02 line 15 col 3 VALUE "Codigo do Depto".
        01 Tela-esclusao.
           02 line 2 col 0 value "Santos,    de            de     .".
           02 line 3 col 27 value "Nome da Empresa".
           02 line 4 col 25 value "Controle de Patrimonio".
-          02 line 5 col 20 value "EXCLUSAO DE BEMS" highlight.
+          02 line 5 col 20 value "BAIXA DE BEM" highlight.
           02 line 9 col 3 VALUE "Codigo do BEM".
+          02 line 15 col 3 VALUE "Data da Baixa".
+          02 line 17 col 3 VALUE "Motivo da Baixa".
        01 Tela-consulta.
           02 line 2 col 2 value "Santos,    de            de     .".
           02 line 4 col 30 value "Nome da Empresa".
@@ -132,6 +205,10 @@
           02 line 11 col 45 VALUE "Data da Aquisicao".
           02 line 13 col 3 VALUE "Valor da Compra".
           02 line 13 col 45 VALUE "O Nº da Nota Fiscal".
+          02 line 15 col 3 VALUE "Codigo do Depto".
+          02 line 15 col 45 VALUE "Situacao".
+          02 line 17 col 3 VALUE "Data da Baixa".
+          02 line 19 col 3 VALUE "Motivo da Baixa".
        01 Tela-consulta-D.
           02 line 2 col 2 value "Santos,    de            de     .".
           02 line 4 col 30 value "Nome da Empresa".
@@ -143,6 +220,22 @@
           02 line 11 col 45 VALUE "Data da Aquisicao".
           02 line 13 col 3 VALUE "Valor da Compra".
           02 line 13 col 45 VALUE "O Nº da Nota Fiscal".
+          02 line 15 col 3 VALUE "Codigo do Depto".
+          02 line 15 col 45 VALUE "Situacao".
+          02 line 17 col 3 VALUE "Data da Baixa".
+          02 line 19 col 3 VALUE "Motivo da Baixa".
+       01 Tela-lista.
+          02 line 2 col 2 value "Santos,    de            de     .".
+          02 line 4 col 30 value "Nome da Empresa".
+          02 line 6 col 29 value "Controle de Patrimonio".
+          02 line 7 col 25 value "LISTA DE BEMS" highlight.
+          02 line 9 col 3 VALUE "1 - Por Codigo do Tipo".
+          02 line 10 col 3 VALUE "2 - Por Codigo do Depto".
+          02 line 12 col 3 VALUE "Opcao".
+          02 line 14 col 3 VALUE "Codigo do Bem".
+          02 line 14 col 30 VALUE "Descricao do Bem".
+          02 line 14 col 63 VALUE "Tipo".
+          02 line 14 col 70 VALUE "Depto".
        01 MENSAGENS.
            02 line 21 col 10 value "ERRO: Valor Invalido".
            02 line 21 col 10 value "ERRO: Depto nao encontrado".
@@ -152,6 +245,7 @@
       *-----------------------------------------------------------------
        Inicio.
            Perform abre-arq.
+           Perform identifica-operador.
            Perform abertura until op = "5".
            exit program.
       *-----------------------------------------------------------------    
@@ -159,7 +253,7 @@
          exit program.
       *-----------------------------------------------------------------   
        abre-arq.
-       
+
                   OPEN I-O BEMS.
            IF ARQST NOT = "00"
                DISPLAY "ERRO DE ABERTURA"
@@ -168,8 +262,38 @@
                OPEN OUTPUT BEMS
                CLOSE BEMS
                OPEN I-O BEMS.
-       
-      *-----------------------------------------------------------------   
+           OPEN INPUT ARQ-TIPOS.
+           IF ARQST-TIPO NOT = "00"
+               CLOSE ARQ-TIPOS
+               OPEN OUTPUT ARQ-TIPOS
+               CLOSE ARQ-TIPOS
+               OPEN INPUT ARQ-TIPOS.
+           OPEN INPUT DEPTOS.
+           IF ARQST-DEPTO NOT = "00"
+               CLOSE DEPTOS
+               OPEN OUTPUT DEPTOS
+               CLOSE DEPTOS
+               OPEN INPUT DEPTOS.
+
+      *-----------------------------------------------------------------
+       identifica-operador.
+           display "Codigo do Operador: ".
+           accept operador-log.
+      *-----------------------------------------------------------------
+       grava-auditoria.
+           move function current-date(1:14) to AUD-TIMESTAMP
+           move operador-log to AUD-OPERADOR
+           move "BENS" to AUD-PROGRAMA
+           move aud-operacao-ws to AUD-OPERACAO
+           move aud-chave-ws to AUD-CHAVE
+           move buffer-antes to AUD-ANTES
+           move buffer-depois to AUD-DEPOIS
+           open extend AUDITORIA
+           if ARQST-AUD not = "00"
+               open output AUDITORIA.
+           write REG-AUDITORIA.
+           close AUDITORIA.
+      *-----------------------------------------------------------------
        abertura.
            display erase at 0101.
            display tela-inicial at 0101.
@@ -193,7 +317,9 @@
            when "5"
                perform consulta-d until op-continua = "n" or "N"
            when "6"
-               perform sai.  
+               perform lista-tipo-depto until op-continua = "n" or "N"
+           when "7"
+               perform sai.
       *-----------------------------------------------------------------   
        mostra-data.
            move function current-date to data-sis.
@@ -220,22 +346,39 @@
        inicializar.
 	       move spaces to op op-continua salva.
            move spaces to  DESCRICAO-BEM-E.
-           move zeros to   CODIGO-BEM-E CODIGO-TIPO-E. 
-           move zeros to DT-AQUISICAO-E VALOR-COMPRA-E NOTA-FISCAL-E.                   
+           move spaces to  CODIGO-DEPTO-E.
+           move zeros to   CODIGO-BEM-E CODIGO-TIPO-E.
+           move zeros to DT-AQUISICAO-E VALOR-COMPRA-E NOTA-FISCAL-E.
+           move "A" to STATUS-BEM-E.
+           move zeros to DT-BAIXA-E.
+           move spaces to MOTIVO-BAIXA-E.
            move zeros to wigual.
            display espaco at 2315.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        recebe-dados.
            perform testa-descbem     until DESCRICAO-BEM-E not = spaces.
            perform testa-tipo        until CODIGO-TIPO-E   not = zeros.
            perform testa-data  until DT-AQUISICAO-E  not = "00/00/0000"
            perform testa-valor       until VALOR-COMPRA-E  not = zeros.
            perform testa-nota        until NOTA-FISCAL-E   not = zeros.
+           perform testa-depto       until CODIGO-DEPTO-E  not = spaces.
       *-----------------------------------------------------------------
+       sugere-codbem.
+           move high-values to CODIGO-BEM
+           start BEMS key is less than or equal CODIGO-BEM
+                invalid key move zeros to CODIGO-BEM-E
+           end-start
+           if ARQST = "00" then
+                read BEMS previous record
+                     invalid key move zeros to CODIGO-BEM-E
+                     not invalid key
+                          compute CODIGO-BEM-E = CODIGO-BEM + 1
+                end-read.
+
        testa-codbem.
+           perform sugere-codbem
            move 1 to wigual
-           move zeros to CODIGO-BEM-E
-           accept CODIGO-BEM-E at 0926 with prompt auto
+           accept CODIGO-BEM-E at 0926 with prompt auto update
            if CODIGO-BEM-E = spaces or "0000" then
                 display espaco at 2321
                 display "Digite um codigo diferente de zero." at 2321
@@ -263,7 +406,13 @@
            if CODIGO-TIPO-E = zeros then
                 display "Digite o codigo do tipo do produto." at 2321
 	            else
-                display espaco at 2321.
+                move CODIGO-TIPO-E to RECKEY-T
+                read ARQ-TIPOS invalid key
+                     display espaco at 2321
+                     display "Tipo nao cadastrado no CADTIPO." at 2321
+                     move zeros to CODIGO-TIPO-E
+                not invalid key
+                     display espaco at 2321.
                 
        testa-data.
            accept DT-AQUISICAO-E at 1166
@@ -284,16 +433,45 @@
            if NOTA-FISCAL-E = zeros then
                 display "Digite a Nota fiscal." at 2110
 	            else
-                display espaco at 1336.         
-                
-                
+                move NOTA-FISCAL-E to NOTA-FISCAL
+                read BEMS key is NOTA-FISCAL invalid key
+                     display espaco at 2321
+                not invalid key
+                     if CODIGO-BEM not = CODIGO-BEM-E then
+                          display espaco at 2321
+                          display "Nota fiscal ja utilizada." at 2321
+                          move zeros to NOTA-FISCAL-E
+                     else
+                          display espaco at 2321
+                     end-if
+                end-read.
+
+       testa-depto.
+           accept CODIGO-DEPTO-E at 1526
+           if CODIGO-DEPTO-E = spaces or "0000" then
+                display "Digite o codigo do departamento." at 2321
+           else
+                move CODIGO-DEPTO-E to CODIGO-DEPTO-D
+                read DEPTOS invalid key
+                     display espaco at 2321
+                     display "Depto nao cadastrado no CADDPTO." at 2321
+                     move spaces to CODIGO-DEPTO-E
+                not invalid key
+                     display espaco at 2321.
+
+
        grava.
            display "Salvar <S/N> [ ]" at 2321.
            accept salva at 2335 with prompt auto.
            if salva = "S" or "s" then
-                move reg-BEMS-E to reg-BEMS
+                perform descarrega-edicao
                 write reg-BEMS invalid key perform estuda-erro
-                display arqst at 2221.         
+                display arqst at 2221
+                move spaces to buffer-antes
+                move reg-BEMS-E to buffer-depois
+                move "I" to aud-operacao-ws
+                move CODIGO-BEM-E to aud-chave-ws
+                perform grava-auditoria.
                 
                 
        continua.
@@ -309,21 +487,52 @@
            display erase at 0101.
            display Tela-esclusao at 0101.
            perform inicializar.
+           move "N" to mostra-baixa.
            perform le-dados.
-           if arqst = "00" then
-               display "Deseja excluir o registro<S/N> [ ]" at 2319
-               accept salva at 2351 with prompt auto
-           else
+           if arqst = "00" and STATUS-BEM-E = "B" then
                perform inicializar
                display espaco at 2319
-               display "Registro nao encontrado." at 2321.
-           if salva = "S" or "s" then
-               display espaco at 2319
-               Display "Registro apagado." at 2321
-               delete BEMS.
-           stop " ".
+               display "Bem ja baixado anteriormente." at 2321
+           else
+               if arqst = "00" then
+                   display "Deseja dar baixa no bem <S/N> [ ]" at 2319
+                   accept salva at 2352 with prompt auto
+                   if salva = "S" or "s" then
+                       perform recebe-baixa
+               else
+                   perform inicializar
+                   display espaco at 2319
+                   display "Registro nao encontrado." at 2321.
            display espaco at 2315.
-           perform continua.         
+           perform continua.
+      *-----------------------------------------------------------------
+       recebe-baixa.
+           move reg-BEMS-E to buffer-antes
+           perform testa-dtbaixa  until DT-BAIXA-E  not = "00/00/0000"
+           perform testa-motivo   until MOTIVO-BAIXA-E not = spaces
+           move "B" to STATUS-BEM-E
+           perform descarrega-edicao
+           rewrite reg-BEMS invalid key perform estuda-erro
+           move reg-BEMS-E to buffer-depois
+           move "E" to aud-operacao-ws
+           move CODIGO-BEM-E to aud-chave-ws
+           perform grava-auditoria
+           display espaco at 2319
+           display "Bem baixado com sucesso." at 2321.
+      *-----------------------------------------------------------------
+       testa-dtbaixa.
+           accept DT-BAIXA-E at 1520
+           if DT-BAIXA-E = "00/00/0000" then
+                display "Digite a data da baixa." at 2321
+           else
+                display espaco at 2321.
+      *-----------------------------------------------------------------
+       testa-motivo.
+           accept MOTIVO-BAIXA-E at 1720
+           if MOTIVO-BAIXA-E = spaces then
+                display "Digite o motivo da baixa." at 2321
+           else
+                display espaco at 2321.
                 
        estuda-erro.
            display "Codigo nao encontrado." at 2321.
@@ -333,17 +542,94 @@
            display erase at 0101.
            display Tela-consulta at 0101.
            display "Consulta de Bems" at 0730 with highlight.
+           move "S" to mostra-baixa.
            perform le-dados.
-           perform continua.  
-           
-           
+           perform continua.
+
+
        consulta-d.
            display erase at 0101.
            display Tela-consulta-d at 0101.
            display "Consulta de Bems" at 0730 with highlight.
+           move "S" to mostra-baixa.
            perform le-dados.
-           perform continua.     
-               
+           perform continua.
+
+      *-----------------------------------------------------------------
+       lista-tipo-depto.
+           display erase at 0101.
+           display Tela-lista at 0101.
+           perform mostra-data.
+           move spaces to opcao-lista.
+           accept opcao-lista at 1210.
+           evaluate opcao-lista
+               when "1"
+                   move zeros to tipo-filtro
+                   display "Codigo do Tipo: " at 2103
+                   accept tipo-filtro at 2120
+                   perform lista-por-tipo
+               when "2"
+                   move spaces to depto-filtro
+                   display "Codigo do Depto: " at 2103
+                   accept depto-filtro at 2121
+                   perform lista-por-depto
+               when other
+                   display "Opcao invalida." at 2321
+           end-evaluate
+           perform continua.
+      *-----------------------------------------------------------------
+       lista-por-tipo.
+           move tipo-filtro to CODIGO-TIPO
+           move spaces to fim-lista
+           start BEMS key is equal to CODIGO-TIPO
+                invalid key
+                     move "S" to fim-lista
+                     display "Nenhum bem encontrado." at 2321
+           end-start
+           perform until fim-lista = "S"
+                read BEMS next record key is CODIGO-TIPO
+                     at end move "S" to fim-lista
+                end-read
+                if fim-lista not = "S" then
+                     if CODIGO-TIPO not = tipo-filtro then
+                          move "S" to fim-lista
+                     else
+                          perform mostra-linha-lista
+                     end-if
+                end-if
+           end-perform.
+      *-----------------------------------------------------------------
+       lista-por-depto.
+           move depto-filtro to CODIGO-DEPTO
+           move spaces to fim-lista
+           start BEMS key is equal to CODIGO-DEPTO
+                invalid key
+                     move "S" to fim-lista
+                     display "Nenhum bem encontrado." at 2321
+           end-start
+           perform until fim-lista = "S"
+                read BEMS next record key is CODIGO-DEPTO
+                     at end move "S" to fim-lista
+                end-read
+                if fim-lista not = "S" then
+                     if CODIGO-DEPTO not = depto-filtro then
+                          move "S" to fim-lista
+                     else
+                          perform mostra-linha-lista
+                     end-if
+                end-if
+           end-perform.
+      *-----------------------------------------------------------------
+       mostra-linha-lista.
+           display CODIGO-BEM at 1503.
+           display DESCRICAO-BEM at 1530.
+           display CODIGO-TIPO at 1563.
+           display CODIGO-DEPTO at 1570.
+           display "Mais <S/N> [ ]" at 1803.
+           accept op-continua at 1818 with prompt auto.
+           if op-continua = "N" or "n" then
+                move "S" to fim-lista.
+      *-----------------------------------------------------------------
        le-dados.
            perform inicializar.
            perform mostra-data.
@@ -358,40 +644,85 @@
               perform mostra-tela.        
                
                
+       carrega-edicao.
+      *reg-BEMS (FD, 115 bytes) e reg-BEMS-E (tela, 119 bytes por
+      *causa das barras de DT-AQUISICAO-E/DT-BAIXA-E) tem tamanhos
+      *diferentes, por isso os dois grupos sao convertidos campo a
+      *campo em vez de um MOVE de grupo, que deslocaria todo campo
+      *apos a primeira data editada.
+           move CODIGO-BEM      to CODIGO-BEM-E
+           move DESCRICAO-BEM   to DESCRICAO-BEM-E
+           move CODIGO-TIPO     to CODIGO-TIPO-E
+           move DT-AQUISICAO    to DT-AQUISICAO-E
+           move VALOR-COMPRA    to VALOR-COMPRA-E
+           move NOTA-FISCAL     to NOTA-FISCAL-E
+           move CODIGO-DEPTO    to CODIGO-DEPTO-E
+           move STATUS-BEM      to STATUS-BEM-E
+           move DT-BAIXA        to DT-BAIXA-E
+           move MOTIVO-BAIXA    to MOTIVO-BAIXA-E.
+      *-----------------------------------------------------------------
+       descarrega-edicao.
+           move CODIGO-BEM-E      to CODIGO-BEM
+           move DESCRICAO-BEM-E   to DESCRICAO-BEM
+           move CODIGO-TIPO-E     to CODIGO-TIPO
+           move DT-AQUISICAO-E    to DT-AQUISICAO
+           move VALOR-COMPRA-E    to VALOR-COMPRA
+           move NOTA-FISCAL-E     to NOTA-FISCAL
+           move CODIGO-DEPTO-E    to CODIGO-DEPTO
+           move STATUS-BEM-E      to STATUS-BEM
+           move DT-BAIXA-E        to DT-BAIXA
+           move MOTIVO-BAIXA-E    to MOTIVO-BAIXA.
+      *-----------------------------------------------------------------
        mostra-tela.
        perform inicializar.
-           move reg-BEMS to reg-BEMS-E.
+           perform carrega-edicao.
            display CODIGO-BEM-E at 0926.
            display DESCRICAO-BEM-E at 1126.
            display CODIGO-TIPO-E at 0966.
            display DT-AQUISICAO-E at 1166.        
            display VALOR-COMPRA-E  at 1336.
            display NOTA-FISCAL-E at 1366.
-               
-               
+           display CODIGO-DEPTO-E at 1526.
+      *Situacao/Data da Baixa/Motivo da Baixa so existem na tela de
+      *Consulta (Tela-consulta/Tela-consulta-D); Alteracao e Exclusao
+      *nao tem esses rotulos (Exclusao tem os seus proprios, em
+      *posicoes diferentes, e pede esses dados por outra tela).
+           if mostra-baixa = "S" then
+              display STATUS-BEM-E at 1566
+              display DT-BAIXA-E at 1720
+              display MOTIVO-BAIXA-E at 1920.
+
+
        altera-dados.
        perform inicializar.
            accept CODIGO-BEM-E at 0832.
            accept DESCRICAO-BEM-E at 1032.
            accept CODIGO-TIPO-E at 1132.
-           accept DT-AQUISICAO-E at 1232.        
+           accept DT-AQUISICAO-E at 1232.
            accept VALOR-COMPRA-E  at 1332.
-           accept NOTA-FISCAL-E at 1432.     
+           accept NOTA-FISCAL-E at 1432.
+           accept CODIGO-DEPTO-E at 1532.
                
                
        alteracao.
            perform inicializar.
            display erase at 0101.
            display Tela-alteracao.
+           move "N" to mostra-baixa.
            perform le-dados.
            if wigual <> 1
+              move reg-BEMS-E to buffer-antes
               perform altera-dados
               perform recebe-dados
               display "Deseja salvar alteracao <S/N> [ ]" at 2319
               accept salva at 2350 with prompt auto
               if salva = "S" or "s" then
-                 move reg-BEMS-E to reg-BEMS
+                 perform descarrega-edicao
                  rewrite reg-BEMS invalid key perform estuda-erro
+                 move reg-BEMS-E to buffer-depois
+                 move "A" to aud-operacao-ws
+                 move CODIGO-BEM-E to aud-chave-ws
+                 perform grava-auditoria
                  display espaco at 2315.
            perform continua.
        end program BEMS.        
