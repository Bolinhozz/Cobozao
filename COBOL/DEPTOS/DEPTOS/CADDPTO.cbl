@@ -17,30 +17,89 @@
            alternate record key NOME-DEPTO with duplicates
            file status arqst.
 
-       
+           select AUDITORIA assign to disk-9
+           organization line sequential
+           file status arqst-aud.
+
+           select BEMS assign to disk-2
+           organization indexed
+           access mode dynamic
+           record key CODIGO-BEM-CHK
+           file status arqst-bem.
+
+           select RESPONS assign to disk-3
+           organization indexed
+           access mode dynamic
+           record key CODIGO-RESP-R
+           file status arqst-resp.
+
+
        data division.
        file section.
-       fd  DEPTOS 
+       fd  DEPTOS
        value of file-id is "DEPTOS.txt".
 
- 
-       
+
+
        01 reg-dptos.
            02 Chaves.
-               03 CODIGO-DEPTO   pic x(04). 
+               03 CODIGO-DEPTO   pic x(04).
            02 NOME-DEPTO         pic x(30).
            02 RESPONSAVEL        pic x(30).
            02 DIVISAO            pic x(02).
+           02 CODIGO-RESP        pic x(04).
        01 codidpt  pic x(04).
-       
+
+       fd  AUDITORIA label record standard
+       value of file-id is "AUDITORIA.LOG".
+       01  REG-AUDITORIA.
+           02 AUD-TIMESTAMP        pic 9(14).
+           02 AUD-OPERADOR         pic x(10).
+           02 AUD-PROGRAMA         pic x(10).
+           02 AUD-OPERACAO         pic x(01).
+           02 AUD-CHAVE            pic x(15).
+           02 AUD-ANTES            pic x(120).
+           02 AUD-DEPOIS           pic x(120).
+
+       fd  BEMS label record standard
+       value of file-id is "PATRIMO.DAT  ".
+       01  REG-BEM-CHK.
+           02 CODIGO-BEM-CHK       pic 9(06).
+           02 DESCRICAO-BEM-CHK    pic x(30).
+           02 CODIGO-TIPO-CHK      pic 9(05).
+           02 DT-AQUISICAO-CHK     pic 99999999.
+           02 VALOR-COMPRA-CHK     pic 9(06)v99.
+           02 NOTA-FISCAL-CHK      pic 9(15).
+           02 CODIGO-DEPTO-CHK     pic x(04).
+           02 STATUS-BEM-CHK       pic x(01).
+           02 DT-BAIXA-CHK         pic 99999999.
+           02 MOTIVO-BAIXA-CHK     pic x(30).
+
+       fd  RESPONS label record standard
+       value of file-id is "RESPONS.DAT".
+       01  REG-RESPONS.
+           02 CODIGO-RESP-R        pic x(04).
+           02 NOME-RESP-R          pic x(30).
+
               WORKING-STORAGE SECTION.
        01 reg-dptos-e.
            02 Chaves-e.
-               03 CODIGO-DEPTO-e   pic zzzz(04). 
+               03 CODIGO-DEPTO-e   pic x(04).
            02 NOME-DEPTO-e         pic x(30).
            02 RESPONSAVEL-e        pic x(30).
-           02 DIVISAO-e            pic zz(02).
-       01 codidpt-e                pic zzzz(04).
+           02 DIVISAO-e            pic 9(02).
+           02 CODIGO-RESP-e        pic x(04).
+       01 codidpt-e                pic x(04).
+       01 arqst-aud                pic x(02).
+       01 arqst-bem                pic x(02).
+       01 arqst-resp               pic x(02).
+       01 operador-log             pic x(10) value spaces.
+       01 aud-operacao-ws          pic x(01).
+       01 aud-chave-ws             pic x(15).
+       01 buffer-antes             pic x(120) value spaces.
+       01 buffer-depois            pic x(120) value spaces.
+       01 fim-bem-chk              pic x(01) value "N".
+       01 depto-em-uso             pic x(01) value "N".
        01 data-sis.
            02 ano   pic 9999.
            02 mes   pic 99.
@@ -68,13 +127,13 @@
        01 op-continua  pic x(1)  value spaces.
        
        01 DIVISAO.
-           02 filler pic x(10) value "PRESIDENCIA".
-           02 filler pic x(10) value "DIRETORIA".
-           02 filler pic x(10) value "COMERCIAL".
-           02 filler pic x(10) value "OPERACIONAL".
-           02 FILLER PIC X(10) VALUE "PRODUCAO".
+           02 filler pic x(16) value "PRESIDENCIA".
+           02 filler pic x(16) value "DIRETORIA".
+           02 filler pic x(16) value "COMERCIAL".
+           02 filler pic x(16) value "OPERACIONAL".
+           02 FILLER PIC X(16) VALUE "PRODUCAO".
        01 TAB-DIVISAO redefines DIVISAO.
-           02 DIV-T pic x(10) occurs 5 times.
+           02 DIV-T pic x(16) occurs 5 times.
        screen section.
        01 tela-inicial.
           02 line 2 col 2 value "Santos,    de            de     .".
@@ -94,7 +153,7 @@
           02 line 7 col 27 value "INCLUSAO DE NOVOS DEPTOS" highlight.
           02 line 9 col 3 VALUE "Codigo do Departamento".
           02 line 11 col 3 VALUE "Nome do Departamento".
-          02 line 9 col 45 VALUE "Nome do Responsavel".
+          02 line 9 col 45 VALUE "Codigo do Responsavel".
           02 line 11 col 45 VALUE "Numero da Divisao".
        01 Tela-alteracao.
           02 line 2 col 2 value "Santos,    de            de     .".
@@ -103,7 +162,7 @@
           02 line 7 col 27 value "ALTERACAO DE DEPTOS" highlight.
           02 line 9 col 3 VALUE "Codigo do Departamento".
           02 line 11 col 3 VALUE "Nome do Departamento".
-          02 line 9 col 45 VALUE "Nome do Responsavel".
+          02 line 9 col 45 VALUE "Codigo do Responsavel".
           02 line 11 col 45 VALUE "Numero da Divisao".
        01 Tela-esclusao.
           02 line 2 col 0 value "Santos,    de            de     .".
@@ -118,7 +177,7 @@
           02 line 7 col 27 value "CONSULTA A DEPTOS" highlight.
           02 line 9 col 3 VALUE "Codigo do Departamento".
           02 line 11 col 3 VALUE "Nome do Departamento".
-          02 line 9 col 45 VALUE "Nome do Responsavel".
+          02 line 9 col 45 VALUE "Codigo do Responsavel".
           02 line 11 col 45 VALUE "Numero da Divisao".
           
        01 MENSAGENS.
@@ -130,6 +189,7 @@
       *-----------------------------------------------------------------
        Inicio.
            Perform abre-arq.
+           Perform identifica-operador.
            Perform abertura until op = "5".
            exit program.
       *-----------------------------------------------------------------
@@ -137,7 +197,7 @@
          exit program.
       *-----------------------------------------------------------------
        abre-arq.
-       
+
                   OPEN I-O DEPTOS.
            IF ARQST NOT = "00"
                DISPLAY "ERRO DE ABERTURA"
@@ -146,7 +206,50 @@
                OPEN OUTPUT DEPTOS
                CLOSE DEPTOS
                OPEN I-O DEPTOS.
-       
+           OPEN INPUT RESPONS.
+           IF ARQST-RESP NOT = "00"
+               CLOSE RESPONS
+               OPEN OUTPUT RESPONS
+               CLOSE RESPONS
+               OPEN INPUT RESPONS.
+      *-----------------------------------------------------------------
+       identifica-operador.
+           display "Codigo do operador: ".
+           accept operador-log.
+      *-----------------------------------------------------------------
+       grava-auditoria.
+           move function current-date(1:14) to aud-timestamp
+           move operador-log to aud-operador
+           move "CADDPTO" to aud-programa
+           move aud-operacao-ws to aud-operacao
+           move aud-chave-ws to aud-chave
+           move buffer-antes to aud-antes
+           move buffer-depois to aud-depois
+           open extend AUDITORIA
+           if arqst-aud not = "00"
+               open output AUDITORIA.
+           write REG-AUDITORIA.
+           close AUDITORIA.
+      *-----------------------------------------------------------------
+       verifica-uso-depto.
+           move "N" to fim-bem-chk
+           move "N" to depto-em-uso
+           open input BEMS
+           if arqst-bem = "00" then
+               move zeros to CODIGO-BEM-CHK
+               start BEMS key is greater than or equal CODIGO-BEM-CHK
+                   invalid key move "S" to fim-bem-chk
+               end-start
+               perform until fim-bem-chk = "S"
+                   read BEMS next record at end move "S" to fim-bem-chk
+                       not at end
+                           if CODIGO-DEPTO-CHK = CODIGO-DEPTO then
+                               move "S" to depto-em-uso
+                               move "S" to fim-bem-chk
+                           end-if
+                   end-read
+               end-perform
+               close BEMS.
       *-----------------------------------------------------------------
        abertura.
            display erase at 0101.
@@ -193,7 +296,7 @@
        inicializar.
 	   move spaces to op op-continua salva.
            move spaces to CODIGO-DEPTO-e NOME-DEPTO-e.
-           move spaces to RESPONSAVEL-e.   
+           move spaces to RESPONSAVEL-e CODIGO-RESP-e.
            move zeros to wigual DIVISAO-e.
            display espaco at 2321.
       *-----------------------------------------------------------------
@@ -201,8 +304,7 @@
            perform testa-coddpt      until CODIGO-DEPTO-e  not = spaces.
            perform testa-nomedpt     until NOME-DEPTO-e    not = spaces.
            perform testa-responsavel until RESPONSAVEL-e   not = spaces.
-           perform testa-divisao     until 
-           DIVISAO-e not = spaces.
+           perform testa-divisao     until wigual = 1.
            
       *-----------------------------------------------------------------
        testa-coddpt.
@@ -233,17 +335,34 @@
        
       *-----------------------------------------------------------------
        testa-responsavel.
-           accept RESPONSAVEL-e at 0968
-           if RESPONSAVEL-e = spaces then
+           move spaces to RESPONSAVEL-e
+           accept CODIGO-RESP-e at 0968 with prompt auto
+           if CODIGO-RESP-e = spaces or "0000" then
                display espaco at 2321
-                display "Digite o nome do responsavel." at 2321.
+               display "Digite o codigo do responsavel." at 2321
+           else
+               move CODIGO-RESP-e to CODIGO-RESP-R
+               read RESPONS invalid key
+                    display espaco at 2321
+                    display "Funcionario nao cadastrado." at 2321
+                    move spaces to CODIGO-RESP-e
+               not invalid key
+                    display espaco at 2321
+                    move NOME-RESP-R to RESPONSAVEL-e
+                    display RESPONSAVEL-e at 0973
+               end-read
+           end-if.
 
       *-----------------------------------------------------------------
        testa-divisao.
-           accept DIVISAO-e at 1168
-           if DIVISAO-e = spaces then
-           display espaco at 2321
-                display "Digite o Nº da divisao." at 2321.
+           move 0 to wigual
+           accept DIVISAO-e at 1168 with prompt auto
+           if DIVISAO-e < 01 or DIVISAO-e > 05 then
+                display espaco at 2321
+                display "Digite divisao entre 1 e 5" at 2321
+           else
+                move 1 to wigual
+                display DIV-T(DIVISAO-e) at 1171.
       *-----------------------------------------------------------------
        grava.
            display espaco at 2321
@@ -252,7 +371,12 @@
            if salva = "S" or "s" then
                 move reg-dptos-e to reg-dptos
                 write reg-dptos invalid key perform estuda-erro
-                display arqst at 2221.
+                display arqst at 2221
+                move spaces to buffer-antes
+                move reg-dptos to buffer-depois
+                move "I" to aud-operacao-ws
+                move CODIGO-DEPTO to aud-chave-ws
+                perform grava-auditoria.
       *-----------------------------------------------------------------
        continua.
            display espaco at 2321
@@ -269,8 +393,16 @@
            perform inicializar.
            perform le-dados.
            if arqst = "00" then
-               display "Deseja excluir o registro<S/N> [ ]" at 2319
-               accept salva at 2351 with prompt auto
+               perform verifica-uso-depto
+               if depto-em-uso = "S" then
+                   display espaco at 2319
+                   display "Depto em uso em PATRIMO.DAT" at 2319
+                   display "Exclusao negada." at 2419
+                   move "N" to salva
+               else
+                   display "Deseja excluir o registro<S/N> [ ]" at 2319
+                   accept salva at 2351 with prompt auto
+               end-if
            else
                perform inicializar
                display espaco at 2319
@@ -278,7 +410,12 @@
            if salva = "S" or "s" then
                display espaco at 2319
                Display "Registro apagado." at 2321
-               delete DEPTOS.
+               move reg-dptos to buffer-antes
+               move spaces to buffer-depois
+               move "E" to aud-operacao-ws
+               move CODIGO-DEPTO to aud-chave-ws
+               delete DEPTOS
+               perform grava-auditoria.
            stop " ".
            display espaco at 2315.
            perform continua.
@@ -314,16 +451,18 @@
            display CODIGO-DEPTO-e at 0926.
            display "Nome do Departamento" at 1103.
            display NOME-DEPTO-e at 1126.
-           display "Nome do Responsavel" at 0945.
-           display RESPONSAVEL-e at 0968.
+           display "Codigo do Responsavel" at 0945.
+           display CODIGO-RESP-e at 0968.
+           display RESPONSAVEL-e at 0973.
            display "Numero da Divisao" at 1145.
            display DIVISAO-e at 1168.
+           if DIVISAO-e >= 01 and DIVISAO-e <= 05
+               display DIV-T(DIVISAO-e) at 1171.
       *-----------------------------------------------------------------
        altera-dados.
        perform inicializar.
            accept CODIGO-DEPTO-e at 0926.
            accept NOME-DEPTO-e at 1126.
-           accept RESPONSAVEL-e at 0968.
            accept DIVISAO-e at 1168.
       *-----------------------------------------------------------------
        alteracao.
@@ -332,6 +471,7 @@
            display Tela-alteracao.
            perform le-dados.
            if wigual <> 1
+              move reg-dptos to buffer-antes
               perform altera-dados
               perform recebe-dados
               display "Deseja salvar alteracao <S/N> [ ]" at 2319
@@ -339,6 +479,10 @@
               if salva = "S" or "s" then
                  move reg-dptos-e to reg-dptos
                  rewrite reg-dptos invalid key perform estuda-erro
+                 move reg-dptos to buffer-depois
+                 move "A" to aud-operacao-ws
+                 move CODIGO-DEPTO to aud-chave-ws
+                 perform grava-auditoria
                  display espaco at 2315.
            perform continua.
        end program CADDPTO.
